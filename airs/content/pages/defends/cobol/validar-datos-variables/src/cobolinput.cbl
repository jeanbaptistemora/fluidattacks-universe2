@@ -2,16 +2,17 @@
        PROGRAM-ID. COBOLINPUT.
 
        ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
        SPECIAL-NAMES.
-           CLASS WS-VALID-CHARSET IS
-               'A' THRU 'D'
-               'x' THRU 'z'
-               'S' 'T' '9' ' '.
+           COPY CHARSET.
 
        DATA DIVISION.
 
        WORKING-STORAGE SECTION.
-       01 W01-INPUT PIC X(10).
+       01 W01-INPUT   PIC X(10).
+       01 W02-FLDNAME PIC X(20) VALUE "USERINPUT".
+       01 W03-RESULT  PIC X(01).
+           88 W03-VALID VALUE "Y".
 
        PROCEDURE DIVISION.
        MAIN.
@@ -42,4 +43,11 @@
                DISPLAY "Charset not valid"
            END-IF.
 
+           CALL "COBOLFVAL" USING W02-FLDNAME, W01-INPUT, W03-RESULT.
+           IF W03-VALID
+               DISPLAY "Dictionary check: valid"
+           ELSE
+               DISPLAY "Dictionary check: invalid"
+           END-IF.
+
            STOP RUN.
