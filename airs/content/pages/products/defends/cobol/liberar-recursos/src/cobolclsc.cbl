@@ -5,25 +5,46 @@
 
        WORKING-STORAGE SECTION.
        01 WS-USERNAME PIC X(64) VALUE "".
+       01 WS-AUDIT-RESULT PIC X(01).
 
        COPY SQLCA OF QSYSINC-QCBLLESRC.
 
-       PROCEDURE DIVISION.
+       LINKAGE SECTION.
+       01 CK-SEARCH-USER PIC X(64).
+       01 CK-USERNAME    PIC X(64).
+       01 CK-RESULT      PIC X(01).
+           88 CK-FOUND      VALUE "Y".
+           88 CK-NOTFOUND   VALUE "N".
+
+       PROCEDURE DIVISION USING CK-SEARCH-USER, CK-USERNAME,
+                                CK-RESULT.
        MAIN.
+           MOVE SPACES TO CK-USERNAME.
+           SET CK-NOTFOUND TO TRUE.
+
            EXEC SQL
                DECLARE C1 CURSOR FOR
                SELECT usuario
                FROM SQLTEST
+               WHERE usuario = :CK-SEARCH-USER
            END-EXEC.
            EXEC SQL
                OPEN C1
            END-EXEC.
 
+           CALL "COBOLCRAU" USING "COBOLCLSC", CK-SEARCH-USER,
+                                   WS-AUDIT-RESULT.
+
            EXEC SQL
                FETCH C1 INTO :WS-USERNAME
            END-EXEC.
-           DISPLAY "Nombre de usuario: " WS-USERNAME
+           IF SQLCODE = 0
+               MOVE WS-USERNAME TO CK-USERNAME
+               SET CK-FOUND TO TRUE
+           END-IF.
+
            EXEC SQL
                CLOSE C1
            END-EXEC.
-           STOP RUN.
+
+           GOBACK.
