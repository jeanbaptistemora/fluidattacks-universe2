@@ -7,13 +7,25 @@
       * Environment *
       ***************
        ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SOURCE-COMPUTER. IBM-ISERIES WITH DEBUGGING MODE.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRACE-PARAM ASSIGN TO "TRCLEVEL"
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS WS-TRACE-STATUS.
       ********
       * Data *
       ********
        DATA DIVISION.
+
+       FILE SECTION.
+       FD TRACE-PARAM.
+       01 TRACE-PARAM-RECORD.
+           02 TP-TRACE-LEVEL PIC 9(01).
+
        WORKING-STORAGE SECTION.
+       01 WS-TRACE-STATUS PIC X(02) VALUE "00".
+       01 WS-TRACE-LEVEL  PIC 9(01) VALUE 0.
+           88 WS-TRACE-ON VALUE 1 THRU 9.
        01 RESULTADO  PIC 9(04) VALUE 1.
        01 CONTADOR   PIC 9(02).
       ********
@@ -21,10 +33,24 @@
       ********
        PROCEDURE DIVISION.
        MAIN.
+           PERFORM LOAD-TRACE-LEVEL.
            PERFORM VARYING CONTADOR FROM 1 BY 1 UNTIL CONTADOR > 10
-      D        DISPLAY "Actual: " RESULTADO
+               IF WS-TRACE-ON
+                   DISPLAY "Actual: " RESULTADO
+               END-IF
                COMPUTE RESULTADO = RESULTADO * 2
            END-PERFORM.
            DISPLAY "Resultado: " RESULTADO.
 
            STOP RUN.
+
+       LOAD-TRACE-LEVEL.
+           OPEN INPUT TRACE-PARAM.
+           IF WS-TRACE-STATUS = "00"
+               READ TRACE-PARAM
+                   AT END CONTINUE
+                   NOT AT END
+                       MOVE TP-TRACE-LEVEL TO WS-TRACE-LEVEL
+               END-READ
+               CLOSE TRACE-PARAM
+           END-IF.
