@@ -0,0 +1,88 @@
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID. COBOLPGATE.
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+       COPY QUSEC OF QSYSINC-QCBLLESRC.
+       01 W01-PASSWORD    PIC X(64) VALUE "".
+       01 W02-CP-RESULT   PIC X(01).
+           88 W02-CP-COMMON VALUE "Y".
+       01 W03-CP-MATCHED  PIC X(64) VALUE SPACES.
+       01 W04-PR-RESULT   PIC X(01).
+           88 W04-PR-WEAK VALUE "N".
+       01 W05-P2-RESULT   PIC X(01).
+           88 W05-P2-WEAK VALUE "N".
+       01 W06-GATE-PASSED PIC X(01) VALUE "Y".
+           88 W06-GATE-OK VALUE "Y".
+       01 W00-USERID       PIC X(10) VALUE SPACES.
+       01 W15-PH-RESULT    PIC X(01).
+           88 W15-PH-REUSED VALUE "Y".
+       01 W16-PHAD-RESULT  PIC X(01).
+       01 W07-MSG-ID       PIC X(07) VALUE "USR0001".
+       01 W08-MSG-FILE.
+           05 W08-MSGF-NAME PIC X(10) VALUE "PWDMSGF".
+           05 W08-MSGF-LIB  PIC X(10) VALUE "*LIBL".
+       01 W09-MSG-DATA      PIC X(80).
+       01 W10-MSG-DATA-LEN  PIC S9(09) BINARY.
+       01 W11-MSG-TYPE       PIC X(10) VALUE "*INFO".
+       01 W12-CALL-STACK-ENTRY PIC X(10) VALUE "*".
+       01 W13-CALL-STACK-CTR   PIC S9(09) BINARY VALUE 0.
+       01 W14-MSG-KEY          PIC X(04).
+
+       PROCEDURE DIVISION.
+       MAIN.
+           DISPLAY "Ingrese usuario: ".
+           ACCEPT W00-USERID.
+
+           DISPLAY "Ingrese clave a verificar: ".
+           ACCEPT W01-PASSWORD.
+
+           CALL "COBOLCPCK" USING W01-PASSWORD, W02-CP-RESULT,
+                                   W03-CP-MATCHED.
+           CALL "COBOLPRCK" USING W01-PASSWORD, W04-PR-RESULT.
+           CALL "COBOLP2CK" USING W01-PASSWORD, W05-P2-RESULT.
+           CALL "COBOLPHCK" USING W00-USERID, W01-PASSWORD,
+                                   W15-PH-RESULT.
+
+           IF W02-CP-COMMON
+               MOVE "N" TO W06-GATE-PASSED
+               STRING "Rechazada: clave comun (" W03-CP-MATCHED ")"
+                   DELIMITED BY SIZE INTO W09-MSG-DATA
+               PERFORM SEND-REJECTION-MSG
+           END-IF.
+           IF W04-PR-WEAK
+               MOVE "N" TO W06-GATE-PASSED
+               MOVE "Rechazada: no cumple complejidad" TO W09-MSG-DATA
+               PERFORM SEND-REJECTION-MSG
+           END-IF.
+           IF W05-P2-WEAK
+               MOVE "N" TO W06-GATE-PASSED
+               MOVE "Rechazada: frase de paso insuficiente"
+                   TO W09-MSG-DATA
+               PERFORM SEND-REJECTION-MSG
+           END-IF.
+           IF W15-PH-REUSED
+               MOVE "N" TO W06-GATE-PASSED
+               MOVE "Rechazada: coincide con una clave anterior"
+                   TO W09-MSG-DATA
+               PERFORM SEND-REJECTION-MSG
+           END-IF.
+
+           IF W06-GATE-OK
+               DISPLAY "Clave aceptada"
+               CALL "COBOLPHAD" USING W00-USERID, W01-PASSWORD,
+                                       W16-PHAD-RESULT
+           ELSE
+               DISPLAY "Clave rechazada"
+           END-IF.
+
+           STOP RUN.
+
+       SEND-REJECTION-MSG.
+           MOVE LENGTH OF W09-MSG-DATA TO W10-MSG-DATA-LEN.
+           CALL "QMHSNDPM" USING W07-MSG-ID, W08-MSG-FILE,
+               W09-MSG-DATA, W10-MSG-DATA-LEN, W11-MSG-TYPE,
+               W12-CALL-STACK-ENTRY, W13-CALL-STACK-CTR,
+               W14-MSG-KEY, QUS-EC.
