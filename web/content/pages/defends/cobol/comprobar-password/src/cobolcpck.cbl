@@ -0,0 +1,88 @@
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID. COBOLCPCK.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT COMMON-PASS ASSIGN TO DYNAMIC WS-COMMONPASS-DSN
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS WS-PASSWORD
+           FILE STATUS IS WS-PASS-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD COMMON-PASS.
+       01 PASSWORD-RECORD.
+           02 WS-PASSWORD PIC X(64).
+
+       WORKING-STORAGE SECTION.
+       01 WS-USERPASS      PIC X(64).
+       01 WS-PASS-STATUS   PIC X(02) VALUE "00".
+           88 WS-PASS-FOUND    VALUE "00".
+           88 WS-PASS-NOTFOUND VALUE "23".
+       01 WS-ENV-PREFIX     PIC X(04) VALUE SPACES.
+       01 WS-COMMONPASS-DSN PIC X(14) VALUE SPACES.
+       01 WS-TRAIL          PIC 9(02) VALUE 0.
+       01 WS-LENGTH         PIC 9(02) VALUE 0.
+       01 WS-MIN-MATCH-LEN  PIC 9(02) VALUE 4.
+       01 WS-START          PIC 9(02) VALUE 0.
+       01 WS-SUBLEN         PIC 9(02) VALUE 0.
+
+       LINKAGE SECTION.
+       01 CK-PASSWORD PIC X(64).
+       01 CK-RESULT   PIC X(01).
+           88 CK-COMMON VALUE "Y".
+           88 CK-CLEAN  VALUE "N".
+       01 CK-MATCHED  PIC X(64).
+
+       PROCEDURE DIVISION USING CK-PASSWORD, CK-RESULT, CK-MATCHED.
+       MAIN.
+           MOVE SPACES TO CK-MATCHED.
+           SET CK-CLEAN TO TRUE.
+           MOVE FUNCTION UPPER-CASE(CK-PASSWORD) TO WS-USERPASS.
+
+           CALL "COBOLENVP" USING WS-ENV-PREFIX.
+           STRING WS-ENV-PREFIX DELIMITED BY SPACE
+                  "COMMONPASS" DELIMITED BY SIZE
+                  INTO WS-COMMONPASS-DSN.
+
+           OPEN INPUT COMMON-PASS.
+           MOVE WS-USERPASS TO WS-PASSWORD.
+           READ COMMON-PASS
+               KEY IS WS-PASSWORD
+               INVALID KEY SET WS-PASS-NOTFOUND TO TRUE
+           END-READ.
+           IF WS-PASS-FOUND
+               SET CK-COMMON TO TRUE
+               MOVE WS-PASSWORD TO CK-MATCHED
+           ELSE
+               PERFORM CHECK-SUBSTRINGS
+           END-IF.
+           CLOSE COMMON-PASS.
+
+           GOBACK.
+
+       CHECK-SUBSTRINGS.
+           INSPECT FUNCTION REVERSE(WS-USERPASS)
+                   TALLYING WS-TRAIL FOR LEADING SPACES.
+           COMPUTE WS-LENGTH = FUNCTION LENGTH(WS-USERPASS) - WS-TRAIL.
+           PERFORM VARYING WS-START FROM 1 BY 1
+                   UNTIL WS-START > WS-LENGTH OR CK-COMMON
+               PERFORM VARYING WS-SUBLEN FROM WS-MIN-MATCH-LEN BY 1
+                       UNTIL (WS-START + WS-SUBLEN - 1) > WS-LENGTH
+                             OR CK-COMMON
+                   MOVE SPACES TO WS-PASSWORD
+                   MOVE WS-USERPASS(WS-START:WS-SUBLEN) TO WS-PASSWORD
+                   READ COMMON-PASS
+                       KEY IS WS-PASSWORD
+                       INVALID KEY SET WS-PASS-NOTFOUND TO TRUE
+                   END-READ
+                   IF WS-PASS-FOUND
+                       SET CK-COMMON TO TRUE
+                       MOVE WS-PASSWORD TO CK-MATCHED
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
