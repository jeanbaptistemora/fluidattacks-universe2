@@ -0,0 +1,67 @@
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID. COBOLCPLD.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BREACH-FEED ASSIGN TO "BREACHFEED"
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS WS-FEED-STATUS.
+
+           SELECT COMMON-PASS ASSIGN TO DYNAMIC WS-COMMONPASS-DSN
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS WS-PASSWORD
+           FILE STATUS IS WS-PASS-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD BREACH-FEED.
+       01 BREACH-FEED-RECORD PIC X(64).
+
+       FD COMMON-PASS.
+       01 PASSWORD-RECORD.
+           02 WS-PASSWORD PIC X(64).
+
+       WORKING-STORAGE SECTION.
+       01 WS-FEED-STATUS  PIC X(02) VALUE "00".
+           88 WS-FEED-EOF     VALUE "10".
+       01 WS-PASS-STATUS  PIC X(02) VALUE "00".
+       01 WS-LOADED       PIC 9(07) VALUE 0.
+       01 WS-ENV-PREFIX     PIC X(04) VALUE SPACES.
+       01 WS-COMMONPASS-DSN PIC X(14) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       MAIN.
+           CALL "COBOLENVP" USING WS-ENV-PREFIX.
+           STRING WS-ENV-PREFIX DELIMITED BY SPACE
+                  "COMMONPASS" DELIMITED BY SIZE
+                  INTO WS-COMMONPASS-DSN.
+
+           OPEN INPUT BREACH-FEED.
+           OPEN OUTPUT COMMON-PASS.
+           CLOSE COMMON-PASS.
+           OPEN I-O COMMON-PASS.
+
+           READ BREACH-FEED
+               AT END SET WS-FEED-EOF TO TRUE
+           END-READ.
+           PERFORM UNTIL WS-FEED-EOF
+               MOVE FUNCTION UPPER-CASE(BREACH-FEED-RECORD)
+                   TO WS-PASSWORD
+               WRITE PASSWORD-RECORD
+                   INVALID KEY CONTINUE
+               END-WRITE
+               ADD 1 TO WS-LOADED
+               READ BREACH-FEED
+                   AT END SET WS-FEED-EOF TO TRUE
+               END-READ
+           END-PERFORM.
+
+           CLOSE BREACH-FEED.
+           CLOSE COMMON-PASS.
+           DISPLAY "Contrasenias comunes cargadas: " WS-LOADED.
+
+           STOP RUN.
