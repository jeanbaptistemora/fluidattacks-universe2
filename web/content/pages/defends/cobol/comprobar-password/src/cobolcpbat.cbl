@@ -0,0 +1,158 @@
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID. COBOLCPBAT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT COMMON-PASS ASSIGN TO DYNAMIC WS-COMMONPASS-DSN
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS WS-PASSWORD
+           FILE STATUS IS WS-PASS-STATUS.
+
+           SELECT USER-PASSWD ASSIGN TO "USERPWDS"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS UP-USERID
+           FILE STATUS IS WS-UP-STATUS.
+
+           SELECT CPCHECKPT ASSIGN TO "CPCHECKPT"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS CP-RUNID
+           FILE STATUS IS WS-CP-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD COMMON-PASS.
+       01 PASSWORD-RECORD.
+           02 WS-PASSWORD PIC X(64).
+
+       FD USER-PASSWD.
+       01 USER-PASSWD-RECORD.
+           02 UP-USERID   PIC X(10).
+           02 UP-PASSWORD PIC X(64).
+
+       FD CPCHECKPT.
+       01 CPCHECKPT-RECORD.
+           02 CP-RUNID       PIC X(10) VALUE "CPBATCH".
+           02 CP-LAST-USERID PIC X(10).
+
+       WORKING-STORAGE SECTION.
+       01 WS-USERPASS     PIC X(64).
+       01 WS-PASS-STATUS  PIC X(02) VALUE "00".
+           88 WS-PASS-FOUND    VALUE "00".
+           88 WS-PASS-NOTFOUND VALUE "23".
+       01 WS-UP-STATUS    PIC X(02) VALUE "00".
+           88 WS-UP-EOF       VALUE "10".
+       01 WS-CP-STATUS    PIC X(02) VALUE "00".
+           88 WS-CP-NOTFOUND  VALUE "23".
+       01 WS-FLAG         PIC 9     VALUE 0.
+           88 WS-FLAG-FALSE VALUE 0.
+           88 WS-FLAG-TRUE  VALUE 1.
+       01 WS-CORRID       PIC X(12) VALUE SPACES.
+       01 WS-ENV-PREFIX     PIC X(04) VALUE SPACES.
+       01 WS-COMMONPASS-DSN PIC X(14) VALUE SPACES.
+       01 WS-TRAIL          PIC 9(02) VALUE 0.
+       01 WS-LENGTH         PIC 9(02) VALUE 0.
+       01 WS-MIN-MATCH-LEN  PIC 9(02) VALUE 4.
+       01 WS-START          PIC 9(02) VALUE 0.
+       01 WS-SUBLEN         PIC 9(02) VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN.
+           CALL "COBOLCORR" USING WS-CORRID.
+           DISPLAY "Run ID: " WS-CORRID.
+
+           CALL "COBOLENVP" USING WS-ENV-PREFIX.
+           STRING WS-ENV-PREFIX DELIMITED BY SPACE
+                  "COMMONPASS" DELIMITED BY SIZE
+                  INTO WS-COMMONPASS-DSN.
+
+           OPEN INPUT COMMON-PASS.
+           OPEN INPUT USER-PASSWD.
+           OPEN I-O CPCHECKPT.
+
+           MOVE "CPBATCH" TO CP-RUNID.
+           READ CPCHECKPT
+               KEY IS CP-RUNID
+               INVALID KEY SET WS-CP-NOTFOUND TO TRUE
+           END-READ.
+           IF WS-CP-NOTFOUND
+               MOVE SPACES TO CP-LAST-USERID
+           ELSE
+               DISPLAY "Reanudando corrida tras: " CP-LAST-USERID
+               MOVE CP-LAST-USERID TO UP-USERID
+               START USER-PASSWD KEY IS GREATER THAN UP-USERID
+                   INVALID KEY SET WS-UP-EOF TO TRUE
+               END-START
+           END-IF.
+
+           IF NOT WS-UP-EOF
+               READ USER-PASSWD NEXT RECORD
+                   AT END SET WS-UP-EOF TO TRUE
+               END-READ
+           END-IF.
+
+           PERFORM UNTIL WS-UP-EOF
+               PERFORM CHECK-ONE-USER
+               PERFORM SAVE-CHECKPOINT
+               READ USER-PASSWD NEXT RECORD
+                   AT END SET WS-UP-EOF TO TRUE
+               END-READ
+           END-PERFORM.
+
+           CLOSE COMMON-PASS.
+           CLOSE USER-PASSWD.
+           CLOSE CPCHECKPT.
+
+           STOP RUN.
+
+       CHECK-ONE-USER.
+           MOVE 0 TO WS-FLAG.
+           MOVE FUNCTION UPPER-CASE(UP-PASSWORD) TO WS-USERPASS.
+           MOVE WS-USERPASS TO WS-PASSWORD.
+           READ COMMON-PASS
+               KEY IS WS-PASSWORD
+               INVALID KEY SET WS-PASS-NOTFOUND TO TRUE
+           END-READ.
+           IF WS-PASS-FOUND
+               MOVE 1 TO WS-FLAG
+               DISPLAY "Rechazada: " UP-USERID " coincide con "
+                       WS-PASSWORD
+           ELSE
+               PERFORM CHECK-SUBSTRINGS
+               IF WS-FLAG-TRUE
+                   DISPLAY "Rechazada: " UP-USERID " contiene "
+                           WS-PASSWORD
+               END-IF
+           END-IF.
+
+       CHECK-SUBSTRINGS.
+           INSPECT FUNCTION REVERSE(WS-USERPASS)
+                   TALLYING WS-TRAIL FOR LEADING SPACES.
+           COMPUTE WS-LENGTH = FUNCTION LENGTH(WS-USERPASS) - WS-TRAIL.
+           PERFORM VARYING WS-START FROM 1 BY 1
+                   UNTIL WS-START > WS-LENGTH OR WS-FLAG-TRUE
+               PERFORM VARYING WS-SUBLEN FROM WS-MIN-MATCH-LEN BY 1
+                       UNTIL (WS-START + WS-SUBLEN - 1) > WS-LENGTH
+                             OR WS-FLAG-TRUE
+                   MOVE SPACES TO WS-PASSWORD
+                   MOVE WS-USERPASS(WS-START:WS-SUBLEN) TO WS-PASSWORD
+                   READ COMMON-PASS
+                       KEY IS WS-PASSWORD
+                       INVALID KEY SET WS-PASS-NOTFOUND TO TRUE
+                   END-READ
+                   IF WS-PASS-FOUND
+                       MOVE 1 TO WS-FLAG
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+
+       SAVE-CHECKPOINT.
+           MOVE UP-USERID TO CP-LAST-USERID.
+           REWRITE CPCHECKPT-RECORD
+               INVALID KEY WRITE CPCHECKPT-RECORD
+           END-REWRITE.
