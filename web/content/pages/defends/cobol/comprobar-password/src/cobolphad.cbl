@@ -0,0 +1,103 @@
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID. COBOLPHAD.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+         SOURCE-COMPUTER. IBM-ISERIES.
+         OBJECT-COMPUTER. IBM-ISERIES.
+         SPECIAL-NAMES.
+         LINKAGE TYPE PROCEDURE FOR "Qc3CalculateHash".
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PASSWORD-HISTORY ASSIGN TO DYNAMIC WS-PWDHIST-DSN
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS PH-USERID
+           FILE STATUS IS WS-PH-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD PASSWORD-HISTORY.
+       01 PASSWORD-HISTORY-RECORD.
+           02 PH-USERID PIC X(10).
+           02 PH-SALT   PIC X(08).
+           02 PH-HASH-TABLE.
+               03 PH-HASH-ENTRY PIC X(32) OCCURS 5 TIMES.
+
+       WORKING-STORAGE SECTION.
+       01 WS-PH-STATUS      PIC X(02) VALUE "00".
+           88 WS-PH-FOUND      VALUE "00".
+           88 WS-PH-NOTFOUND   VALUE "23".
+       01 WS-ENV-PREFIX      PIC X(04) VALUE SPACES.
+       01 WS-PWDHIST-DSN     PIC X(14) VALUE SPACES.
+       01 W01-NEW-HASH       PIC X(32) VALUE "".
+       01 W02-SUB            PIC 9(01) VALUE 0.
+       01 W03-SALT-PURPOSE   PIC X(20) VALUE "PWDHIST-SALT".
+       01 W04-SALT-KEYVALUE  PIC X(32) VALUE SPACES.
+       01 W05-SALTED-PWD     PIC X(72) VALUE "".
+
+       COPY QC3CCI OF QSYSINC-QCBLLESRC.
+       COPY QUSEC OF QSYSINC-QCBLLESRC.
+
+       LINKAGE SECTION.
+       01 CK-USERID   PIC X(10).
+       01 CK-PASSWORD PIC X(64).
+       01 CK-RESULT   PIC X(01).
+           88 CK-OK    VALUE "Y".
+           88 CK-ERROR VALUE "N".
+
+       PROCEDURE DIVISION USING CK-USERID, CK-PASSWORD, CK-RESULT.
+       MAIN.
+           SET CK-OK TO TRUE.
+
+           CALL "COBOLENVP" USING WS-ENV-PREFIX.
+           STRING WS-ENV-PREFIX DELIMITED BY SPACE
+                  "PWDHIST" DELIMITED BY SIZE
+                  INTO WS-PWDHIST-DSN.
+
+           OPEN I-O PASSWORD-HISTORY.
+           MOVE CK-USERID TO PH-USERID.
+           READ PASSWORD-HISTORY
+               KEY IS PH-USERID
+               INVALID KEY SET WS-PH-NOTFOUND TO TRUE
+           END-READ.
+
+           IF WS-PH-NOTFOUND
+               CALL "COBOLVGEN" USING W03-SALT-PURPOSE,
+                                       W04-SALT-KEYVALUE
+               MOVE W04-SALT-KEYVALUE(1:8) TO PH-SALT
+           END-IF.
+
+           STRING CK-PASSWORD DELIMITED BY SPACE
+                  PH-SALT     DELIMITED BY SIZE
+                  INTO W05-SALTED-PWD.
+           CALL "Qc3CalculateHash" USING
+               BY REFERENCE W05-SALTED-PWD,
+               BY CONTENT   LENGTH OF W05-SALTED-PWD,
+               BY CONTENT   "0",
+               BY CONTENT   "0",
+               BY REFERENCE W01-NEW-HASH,
+               BY REFERENCE QUS-EC.
+
+           IF WS-PH-NOTFOUND
+               MOVE SPACES TO PH-HASH-TABLE
+               MOVE CK-USERID TO PH-USERID
+               MOVE W01-NEW-HASH TO PH-HASH-ENTRY(1)
+               WRITE PASSWORD-HISTORY-RECORD
+                   INVALID KEY SET CK-ERROR TO TRUE
+               END-WRITE
+           ELSE
+               PERFORM VARYING W02-SUB FROM 5 BY -1 UNTIL W02-SUB < 2
+                   MOVE PH-HASH-ENTRY(W02-SUB - 1) TO PH-HASH-ENTRY(W02-SUB)
+               END-PERFORM
+               MOVE W01-NEW-HASH TO PH-HASH-ENTRY(1)
+               REWRITE PASSWORD-HISTORY-RECORD
+                   INVALID KEY SET CK-ERROR TO TRUE
+               END-REWRITE
+           END-IF.
+
+           CLOSE PASSWORD-HISTORY.
+
+           GOBACK.
