@@ -0,0 +1,86 @@
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID. COBOLPHCK.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+         SOURCE-COMPUTER. IBM-ISERIES.
+         OBJECT-COMPUTER. IBM-ISERIES.
+         SPECIAL-NAMES.
+         LINKAGE TYPE PROCEDURE FOR "Qc3CalculateHash".
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PASSWORD-HISTORY ASSIGN TO DYNAMIC WS-PWDHIST-DSN
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS PH-USERID
+           FILE STATUS IS WS-PH-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD PASSWORD-HISTORY.
+       01 PASSWORD-HISTORY-RECORD.
+           02 PH-USERID PIC X(10).
+           02 PH-SALT   PIC X(08).
+           02 PH-HASH-TABLE.
+               03 PH-HASH-ENTRY PIC X(32) OCCURS 5 TIMES.
+
+       WORKING-STORAGE SECTION.
+       01 WS-PH-STATUS      PIC X(02) VALUE "00".
+           88 WS-PH-FOUND      VALUE "00".
+           88 WS-PH-NOTFOUND   VALUE "23".
+       01 WS-ENV-PREFIX      PIC X(04) VALUE SPACES.
+       01 WS-PWDHIST-DSN     PIC X(14) VALUE SPACES.
+       01 W01-CANDIDATE-HASH PIC X(32) VALUE "".
+       01 W02-SUB            PIC 9(01) VALUE 0.
+       01 W03-SALTED-PWD     PIC X(72) VALUE "".
+
+       COPY QC3CCI OF QSYSINC-QCBLLESRC.
+       COPY QUSEC OF QSYSINC-QCBLLESRC.
+
+       LINKAGE SECTION.
+       01 CK-USERID   PIC X(10).
+       01 CK-PASSWORD PIC X(64).
+       01 CK-RESULT   PIC X(01).
+           88 CK-REUSED VALUE "Y".
+           88 CK-NEW    VALUE "N".
+
+       PROCEDURE DIVISION USING CK-USERID, CK-PASSWORD, CK-RESULT.
+       MAIN.
+           SET CK-NEW TO TRUE.
+
+           CALL "COBOLENVP" USING WS-ENV-PREFIX.
+           STRING WS-ENV-PREFIX DELIMITED BY SPACE
+                  "PWDHIST" DELIMITED BY SIZE
+                  INTO WS-PWDHIST-DSN.
+
+           OPEN INPUT PASSWORD-HISTORY.
+           MOVE CK-USERID TO PH-USERID.
+           READ PASSWORD-HISTORY
+               KEY IS PH-USERID
+               INVALID KEY SET WS-PH-NOTFOUND TO TRUE
+           END-READ.
+
+           IF WS-PH-FOUND
+               STRING CK-PASSWORD DELIMITED BY SPACE
+                      PH-SALT     DELIMITED BY SIZE
+                      INTO W03-SALTED-PWD
+               CALL "Qc3CalculateHash" USING
+                   BY REFERENCE W03-SALTED-PWD,
+                   BY CONTENT   LENGTH OF W03-SALTED-PWD,
+                   BY CONTENT   "0",
+                   BY CONTENT   "0",
+                   BY REFERENCE W01-CANDIDATE-HASH,
+                   BY REFERENCE QUS-EC
+               PERFORM VARYING W02-SUB FROM 1 BY 1 UNTIL W02-SUB > 5
+                   IF PH-HASH-ENTRY(W02-SUB) = W01-CANDIDATE-HASH
+                       AND PH-HASH-ENTRY(W02-SUB) NOT = SPACES
+                       SET CK-REUSED TO TRUE
+                   END-IF
+               END-PERFORM
+           END-IF.
+
+           CLOSE PASSWORD-HISTORY.
+
+           GOBACK.
