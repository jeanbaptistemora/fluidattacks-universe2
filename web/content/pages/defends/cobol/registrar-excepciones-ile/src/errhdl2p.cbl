@@ -0,0 +1,110 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ERRHDL2P.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PURGE-PARAM ASSIGN TO "ERRPURGE"
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS WS-PARAM-STATUS.
+
+           SELECT LOG-FILE ASSIGN TO DYNAMIC WS-LOGGER-DSN
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS LOG-KEY
+           FILE STATUS IS LOG-STATUS.
+
+           SELECT LOG-ARCHIVE ASSIGN TO "ERRLOGARC"
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS WS-ARC-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD PURGE-PARAM.
+       01 PURGE-PARAM-RECORD.
+           02 PP-CUTOFF-DATE PIC X(08).
+
+       FD LOG-FILE.
+       01 LOG-RECORD.
+           05 LOG-KEY.
+               10 LOG-DATE         PIC X(21).
+               10 LOG-PGM-IN-ERROR PIC X(20).
+               10 LOG-SEQ          PIC 9(02).
+           05 LOG-EXCEPTION-ID PIC X(10).
+           05 LOG-CALLING-PGM  PIC X(256).
+           05 LOG-CORRID       PIC X(12).
+
+       FD LOG-ARCHIVE.
+       01 LOG-ARCHIVE-RECORD.
+           05 ARC-DATE         PIC X(21).
+           05 ARC-PGM-IN-ERROR PIC X(20).
+           05 ARC-EXCEPTION-ID PIC X(10).
+           05 ARC-CALLING-PGM  PIC X(256).
+           05 ARC-CORRID       PIC X(12).
+
+       WORKING-STORAGE SECTION.
+       01 WS-PARAM-STATUS PIC X(02) VALUE "00".
+       01 LOG-STATUS      PIC X(02) VALUE "00".
+           88 LOG-EOF        VALUE "10".
+       01 WS-ARC-STATUS   PIC X(02) VALUE "00".
+       01 WS-CUTOFF-DATE  PIC X(08) VALUE "00000000".
+       01 WS-ARCHIVED     PIC 9(07) VALUE 0.
+       01 WS-KEPT         PIC 9(07) VALUE 0.
+       01 WS-ENV-PREFIX   PIC X(04) VALUE SPACES.
+       01 WS-LOGGER-DSN   PIC X(10) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       MAIN.
+           PERFORM LOAD-CUTOFF.
+
+           CALL "COBOLENVP" USING WS-ENV-PREFIX.
+           STRING WS-ENV-PREFIX DELIMITED BY SPACE
+                  "LOGGER" DELIMITED BY SIZE
+                  INTO WS-LOGGER-DSN.
+
+           OPEN I-O LOG-FILE.
+           OPEN OUTPUT LOG-ARCHIVE.
+
+           READ LOG-FILE NEXT RECORD
+               AT END SET LOG-EOF TO TRUE
+           END-READ.
+           PERFORM UNTIL LOG-EOF
+               PERFORM PURGE-ONE-RECORD
+               READ LOG-FILE NEXT RECORD
+                   AT END SET LOG-EOF TO TRUE
+               END-READ
+           END-PERFORM.
+
+           CLOSE LOG-FILE.
+           CLOSE LOG-ARCHIVE.
+           DISPLAY "Registros archivados: " WS-ARCHIVED.
+           DISPLAY "Registros conservados: " WS-KEPT.
+
+           STOP RUN.
+
+       LOAD-CUTOFF.
+           OPEN INPUT PURGE-PARAM.
+           IF WS-PARAM-STATUS = "00"
+               READ PURGE-PARAM
+                   AT END CONTINUE
+                   NOT AT END MOVE PP-CUTOFF-DATE TO WS-CUTOFF-DATE
+               END-READ
+               CLOSE PURGE-PARAM
+           END-IF.
+
+       PURGE-ONE-RECORD.
+           IF LOG-DATE(1:8) < WS-CUTOFF-DATE
+               MOVE LOG-DATE         TO ARC-DATE
+               MOVE LOG-PGM-IN-ERROR TO ARC-PGM-IN-ERROR
+               MOVE LOG-EXCEPTION-ID TO ARC-EXCEPTION-ID
+               MOVE LOG-CALLING-PGM  TO ARC-CALLING-PGM
+               MOVE LOG-CORRID       TO ARC-CORRID
+               WRITE LOG-ARCHIVE-RECORD
+               ADD 1 TO WS-ARCHIVED
+               DELETE LOG-FILE
+                   INVALID KEY CONTINUE
+               END-DELETE
+           ELSE
+               ADD 1 TO WS-KEPT
+           END-IF.
