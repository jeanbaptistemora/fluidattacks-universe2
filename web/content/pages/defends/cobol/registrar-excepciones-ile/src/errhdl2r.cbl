@@ -0,0 +1,127 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ERRHDL2R.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REPORT-PARAM ASSIGN TO "ERRRPTPRM"
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS WS-PARAM-STATUS.
+
+           SELECT LOG-FILE ASSIGN TO DYNAMIC WS-LOGGER-DSN
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS LOG-KEY
+           FILE STATUS IS LOG-STATUS.
+
+           SELECT LOG-REPORT ASSIGN TO "ERRLOGRPT"
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS WS-RPT-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD REPORT-PARAM.
+       01 REPORT-PARAM-RECORD.
+           02 PP-FROM-DATE    PIC X(08).
+           02 PP-TO-DATE      PIC X(08).
+           02 PP-PROGRAM-NAME PIC X(20).
+
+       FD LOG-FILE.
+       01 LOG-RECORD.
+           05 LOG-KEY.
+               10 LOG-DATE         PIC X(21).
+               10 LOG-PGM-IN-ERROR PIC X(20).
+               10 LOG-SEQ          PIC 9(02).
+           05 LOG-EXCEPTION-ID PIC X(10).
+           05 LOG-CALLING-PGM  PIC X(256).
+           05 LOG-CORRID       PIC X(12).
+
+       FD LOG-REPORT.
+       01 LOG-REPORT-RECORD PIC X(350).
+
+       WORKING-STORAGE SECTION.
+       01 WS-PARAM-STATUS PIC X(02) VALUE "00".
+       01 LOG-STATUS     PIC X(02) VALUE "00".
+           88 LOG-EOF       VALUE "10".
+       01 WS-RPT-STATUS  PIC X(02) VALUE "00".
+       01 WS-LINE-COUNT  PIC 9(07) VALUE 0.
+       01 WS-ENV-PREFIX  PIC X(04) VALUE SPACES.
+       01 WS-LOGGER-DSN  PIC X(10) VALUE SPACES.
+       01 WS-FROM-DATE    PIC X(08) VALUE SPACES.
+       01 WS-TO-DATE      PIC X(08) VALUE SPACES.
+       01 WS-PROGRAM-NAME PIC X(20) VALUE SPACES.
+       01 WS-FILTER-MATCH PIC X(01) VALUE "N".
+           88 WS-FILTER-MATCHES  VALUE "Y".
+           88 WS-FILTER-REJECTS  VALUE "N".
+
+       PROCEDURE DIVISION.
+       MAIN.
+           PERFORM LOAD-REPORT-PARAM.
+
+           CALL "COBOLENVP" USING WS-ENV-PREFIX.
+           STRING WS-ENV-PREFIX DELIMITED BY SPACE
+                  "LOGGER" DELIMITED BY SIZE
+                  INTO WS-LOGGER-DSN.
+
+           OPEN INPUT LOG-FILE.
+           OPEN OUTPUT LOG-REPORT.
+
+           READ LOG-FILE NEXT RECORD
+               AT END SET LOG-EOF TO TRUE
+           END-READ.
+           PERFORM UNTIL LOG-EOF
+               PERFORM CHECK-FILTER
+               IF WS-FILTER-MATCHES
+                   PERFORM WRITE-ONE-LINE
+               END-IF
+               READ LOG-FILE NEXT RECORD
+                   AT END SET LOG-EOF TO TRUE
+               END-READ
+           END-PERFORM.
+
+           CLOSE LOG-FILE.
+           CLOSE LOG-REPORT.
+           DISPLAY "Registros de error listados: " WS-LINE-COUNT.
+
+           STOP RUN.
+
+       LOAD-REPORT-PARAM.
+           OPEN INPUT REPORT-PARAM.
+           IF WS-PARAM-STATUS = "00"
+               READ REPORT-PARAM
+                   AT END CONTINUE
+                   NOT AT END
+                       MOVE PP-FROM-DATE    TO WS-FROM-DATE
+                       MOVE PP-TO-DATE      TO WS-TO-DATE
+                       MOVE PP-PROGRAM-NAME TO WS-PROGRAM-NAME
+               END-READ
+               CLOSE REPORT-PARAM
+           END-IF.
+
+       CHECK-FILTER.
+           SET WS-FILTER-MATCHES TO TRUE.
+           IF WS-FROM-DATE NOT = SPACES
+               IF LOG-DATE(1:8) < WS-FROM-DATE
+                   SET WS-FILTER-REJECTS TO TRUE
+               END-IF
+           END-IF.
+           IF WS-FILTER-MATCHES AND WS-TO-DATE NOT = SPACES
+               IF LOG-DATE(1:8) > WS-TO-DATE
+                   SET WS-FILTER-REJECTS TO TRUE
+               END-IF
+           END-IF.
+           IF WS-FILTER-MATCHES AND WS-PROGRAM-NAME NOT = SPACES
+               IF LOG-PGM-IN-ERROR NOT = WS-PROGRAM-NAME
+                   SET WS-FILTER-REJECTS TO TRUE
+               END-IF
+           END-IF.
+
+       WRITE-ONE-LINE.
+           ADD 1 TO WS-LINE-COUNT.
+           STRING LOG-DATE " " LOG-PGM-IN-ERROR " "
+               LOG-EXCEPTION-ID " " LOG-CALLING-PGM " "
+               LOG-CORRID
+               DELIMITED BY SIZE
+               INTO LOG-REPORT-RECORD.
+           WRITE LOG-REPORT-RECORD.
