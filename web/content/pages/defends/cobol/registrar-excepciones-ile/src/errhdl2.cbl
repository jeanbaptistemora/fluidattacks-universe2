@@ -4,17 +4,32 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT LOG-FILE ASSIGN TO 'LOGGER'
-           ORGANIZATION IS SEQUENTIAL
+           SELECT LOG-FILE ASSIGN TO DYNAMIC WS-LOGGER-DSN
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS LOG-KEY
            FILE STATUS IS LOG-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
        FD LOG-FILE.
        01 LOG-RECORD.
-           05 LOG-DATE         PIC X(21).
-           05 LOG-PGM-IN-ERROR PIC X(20).
+           05 LOG-KEY.
+               10 LOG-DATE         PIC X(21).
+               10 LOG-PGM-IN-ERROR PIC X(20).
+               10 LOG-SEQ          PIC 9(02).
            05 LOG-EXCEPTION-ID PIC X(10).
+           05 LOG-CALLING-PGM  PIC X(256).
+           05 LOG-CORRID       PIC X(12).
+       WORKING-STORAGE SECTION.
+       01 WS-CURRENT-DATE      PIC X(21).
+       01 LOG-STATUS           PIC 99.
+       01 WS-SEQ-TRY           PIC 9(02) VALUE 1.
+       01 WS-FILE-OPEN-SW      PIC X(01) VALUE "N".
+           88 WS-FILE-IS-OPEN    VALUE "Y".
+       01 WS-RUN-ID            PIC X(12) VALUE SPACES.
+       01 WS-ENV-PREFIX        PIC X(04) VALUE SPACES.
+       01 WS-LOGGER-DSN        PIC X(10) VALUE SPACES.
        LINKAGE SECTION.
        01 CBL-EXCEPTION-ID     PIC  X(07).
        01 VALID-RESPONSES      PIC  X(06).
@@ -27,9 +42,8 @@
        01 SYS-OPTION           PIC  X(01).
        01 ERR-MODULE-NAME      PIC  X(10).
        01 CBL-PGM-NAME         PIC X(256).
-       WORKING-STORAGE SECTION.
-       01 WS-CURRENT-DATE      PIC X(21).
-       01 LOG-STATUS           PIC 99.
+       01 CBL-BATCH-MODE       PIC X(01).
+           88 CBL-BATCH-MODE-ON  VALUE "Y".
 
        PROCEDURE DIVISION USING CBL-EXCEPTION-ID,
                                 VALID-RESPONSES,
@@ -39,14 +53,40 @@
                                 SYS-OPTION,
                                 MESSAGE-TEXT,
                                 ERR-MODULE-NAME,
-                                CBL-PGM-NAME.
+                                CBL-PGM-NAME,
+                                CBL-BATCH-MODE.
        MAIN.
-           OPEN EXTEND LOG-FILE.
+           IF NOT WS-FILE-IS-OPEN
+               CALL "COBOLENVP" USING WS-ENV-PREFIX
+               STRING WS-ENV-PREFIX DELIMITED BY SPACE
+                      "LOGGER" DELIMITED BY SIZE
+                      INTO WS-LOGGER-DSN
+               OPEN I-O LOG-FILE
+               SET WS-FILE-IS-OPEN TO TRUE
+               CALL "COBOLCORR" USING WS-RUN-ID
+           END-IF.
            MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE.
            MOVE WS-CURRENT-DATE  TO LOG-DATE.
            MOVE PGM-IN-ERROR     TO LOG-PGM-IN-ERROR.
            MOVE SYS-EXCEPTION-ID TO LOG-EXCEPTION-ID.
-           WRITE LOG-RECORD.
-           CLOSE LOG-FILE.
-           MOVE "C" TO SYS-OPTION.
-           STOP RUN.
+           MOVE CBL-PGM-NAME     TO LOG-CALLING-PGM.
+           MOVE WS-RUN-ID        TO LOG-CORRID.
+           MOVE 1 TO WS-SEQ-TRY.
+           PERFORM WRITE-LOG-RECORD WITH TEST AFTER
+               UNTIL LOG-STATUS = 00 OR WS-SEQ-TRY > 99.
+           IF CBL-BATCH-MODE-ON
+               MOVE "C" TO SYS-OPTION
+               GOBACK
+           ELSE
+               CLOSE LOG-FILE
+               MOVE "N" TO WS-FILE-OPEN-SW
+               MOVE SPACES TO WS-RUN-ID
+               MOVE "C" TO SYS-OPTION
+               STOP RUN
+           END-IF.
+
+       WRITE-LOG-RECORD.
+           MOVE WS-SEQ-TRY TO LOG-SEQ.
+           WRITE LOG-RECORD
+               INVALID KEY ADD 1 TO WS-SEQ-TRY
+           END-WRITE.
