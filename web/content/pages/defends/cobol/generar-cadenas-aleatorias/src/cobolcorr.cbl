@@ -0,0 +1,43 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COBOLCORR.
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+       01 W01-RANDOM      PIC S9V9(10).
+       01 W02-PURPOSE     PIC X(20) VALUE "CORR-ID".
+       01 W03-KEYVALUE    PIC X(32) VALUE SPACES.
+       01 W04-SVAL        PIC 9(12) VALUE 0.
+       01 W05-CHARSET     PIC X(36).
+       01 W07-COUNT       PIC 9(02).
+       01 W08-POS         PIC 9(03).
+       01 W09-RANDOMINT   PIC 9(18).
+
+       LINKAGE SECTION.
+       01 CK-CORRID PIC X(12).
+
+       PROCEDURE DIVISION USING CK-CORRID.
+       MAIN.
+           MOVE SPACES TO CK-CORRID.
+           CALL "COBOLVGEN" USING W02-PURPOSE, W03-KEYVALUE.
+           COMPUTE W04-SVAL =
+               (FUNCTION ORD(W03-KEYVALUE(1:1)) * 16777216) +
+               (FUNCTION ORD(W03-KEYVALUE(2:1)) * 65536) +
+               (FUNCTION ORD(W03-KEYVALUE(3:1)) * 256) +
+               FUNCTION ORD(W03-KEYVALUE(4:1)).
+           STRING "0123456789"
+                  "ABCDEFGHIJKLMNOPQRSTUVWXYZ"
+           DELIMITED BY SIZE
+           INTO W05-CHARSET.
+           PERFORM VARYING W07-COUNT FROM 1 BY 1 UNTIL W07-COUNT > 12
+               COMPUTE W04-SVAL      = W04-SVAL + W07-COUNT
+               COMPUTE W01-RANDOM    = FUNCTION RANDOM(W04-SVAL)
+               COMPUTE W09-RANDOMINT = W01-RANDOM * 65535
+               COMPUTE W08-POS       = FUNCTION MOD(W09-RANDOMINT, 36)
+               COMPUTE W08-POS       = W08-POS + 1
+               STRING CK-CORRID W05-CHARSET(W08-POS:1)
+               DELIMITED BY SPACE
+               INTO CK-CORRID
+           END-PERFORM.
+
+           GOBACK.
