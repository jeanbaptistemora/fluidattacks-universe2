@@ -0,0 +1,13 @@
+           CLASS WS-VALID-CHARSET IS
+               'A' THRU 'D'
+               'x' THRU 'z'
+               'S' 'T' '9' ' '.
+           CLASS WS-ALPHA-CHARSET IS
+               'A' THRU 'Z'
+               'a' THRU 'z'
+               ' '.
+           CLASS WS-ALNUM-CHARSET IS
+               'A' THRU 'Z'
+               'a' THRU 'z'
+               '0' THRU '9'
+               ' '.
