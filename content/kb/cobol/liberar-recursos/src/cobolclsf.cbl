@@ -7,25 +7,23 @@
       * Environment *
       ***************
        ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT TEST-FILE ASSIGN TO 'TESTFILE'
-           ORGANIZATION IS SEQUENTIAL.
       ********
       * Data *
       ********
        DATA DIVISION.
 
-       FILE SECTION.
-       FD TEST-FILE.
-       01 TEST-FILE-RECORD PIC X(32).
+       WORKING-STORAGE SECTION.
+       01 WS-RECORD PIC X(32) VALUE "Hola mundo".
+       01 WS-RESULT PIC X(01).
+           88 WS-OK    VALUE "Y".
+           88 WS-ERROR VALUE "N".
       ********
       * Main *
       ********
        PROCEDURE DIVISION.
        MAIN.
-           OPEN EXTEND TEST-FILE.
-           MOVE "Hola mundo" TO TEST-FILE-RECORD.
-           WRITE TEST-FILE-RECORD.
-           CLOSE TEST-FILE.
-           STOP RUN.
\ No newline at end of file
+           CALL "COBOLCLSFA" USING WS-RECORD, WS-RESULT.
+           IF WS-ERROR
+               DISPLAY "Error al escribir el registro de auditoria"
+           END-IF.
+           STOP RUN.
