@@ -0,0 +1,60 @@
+       IDENTIFICATION DIVISION.
+      ******************
+      * Identification *
+      ******************
+       PROGRAM-ID. COBOLCLSFA.
+      ***************
+      * Environment *
+      ***************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TEST-FILE ASSIGN TO DYNAMIC WS-TESTFILE-DSN
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS WS-FILE-STATUS.
+      ********
+      * Data *
+      ********
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD TEST-FILE.
+       01 TEST-FILE-RECORD PIC X(32).
+
+       WORKING-STORAGE SECTION.
+       01 WS-FILE-STATUS   PIC X(02) VALUE "00".
+       01 WS-ENV-PREFIX    PIC X(04) VALUE SPACES.
+       01 WS-TESTFILE-DSN  PIC X(12) VALUE SPACES.
+
+       LINKAGE SECTION.
+       01 CK-RECORD PIC X(32).
+       01 CK-RESULT PIC X(01).
+           88 CK-OK    VALUE "Y".
+           88 CK-ERROR VALUE "N".
+
+      ********
+      * Main *
+      ********
+       PROCEDURE DIVISION USING CK-RECORD, CK-RESULT.
+       MAIN.
+           SET CK-OK TO TRUE.
+           CALL "COBOLENVP" USING WS-ENV-PREFIX.
+           STRING WS-ENV-PREFIX DELIMITED BY SPACE
+                  "TESTFILE" DELIMITED BY SIZE
+                  INTO WS-TESTFILE-DSN.
+           OPEN EXTEND TEST-FILE.
+           IF WS-FILE-STATUS NOT = "00" AND WS-FILE-STATUS NOT = "05"
+               SET CK-ERROR TO TRUE
+               GO TO MAIN-EXIT
+           END-IF.
+           MOVE CK-RECORD TO TEST-FILE-RECORD.
+           WRITE TEST-FILE-RECORD.
+           IF WS-FILE-STATUS NOT = "00"
+               SET CK-ERROR TO TRUE
+           END-IF.
+           CLOSE TEST-FILE.
+           IF WS-FILE-STATUS NOT = "00"
+               SET CK-ERROR TO TRUE
+           END-IF.
+       MAIN-EXIT.
+           GOBACK.
