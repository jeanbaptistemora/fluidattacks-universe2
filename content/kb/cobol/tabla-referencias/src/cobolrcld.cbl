@@ -0,0 +1,67 @@
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID. COBOLRCLD.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REFCODE-FEED ASSIGN TO "REFCDFEED"
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS WS-FEED-STATUS.
+
+           SELECT REF-CODE ASSIGN TO "REFCODE"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS RC-KEY
+           FILE STATUS IS WS-REFCODE-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD REFCODE-FEED.
+       01 REFCODE-FEED-RECORD.
+           02 RF-TABLE-NAME  PIC X(10).
+           02 RF-CODE        PIC 9(04).
+           02 RF-DESCRIPTION PIC X(20).
+
+       FD REF-CODE.
+       01 REF-CODE-RECORD.
+           02 RC-KEY.
+               03 RC-TABLE-NAME  PIC X(10).
+               03 RC-CODE        PIC 9(04).
+           02 RC-DESCRIPTION PIC X(20).
+
+       WORKING-STORAGE SECTION.
+       01 WS-FEED-STATUS    PIC X(02) VALUE "00".
+           88 WS-FEED-EOF      VALUE "10".
+       01 WS-REFCODE-STATUS PIC X(02) VALUE "00".
+       01 WS-LOADED         PIC 9(05) VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN.
+           OPEN INPUT REFCODE-FEED.
+           OPEN OUTPUT REF-CODE.
+           CLOSE REF-CODE.
+           OPEN I-O REF-CODE.
+
+           READ REFCODE-FEED
+               AT END SET WS-FEED-EOF TO TRUE
+           END-READ.
+           PERFORM UNTIL WS-FEED-EOF
+               MOVE RF-TABLE-NAME  TO RC-TABLE-NAME
+               MOVE RF-CODE        TO RC-CODE
+               MOVE RF-DESCRIPTION TO RC-DESCRIPTION
+               WRITE REF-CODE-RECORD
+                   INVALID KEY CONTINUE
+               END-WRITE
+               ADD 1 TO WS-LOADED
+               READ REFCODE-FEED
+                   AT END SET WS-FEED-EOF TO TRUE
+               END-READ
+           END-PERFORM.
+
+           CLOSE REFCODE-FEED.
+           CLOSE REF-CODE.
+           DISPLAY "Codigos de referencia cargados: " WS-LOADED.
+
+           STOP RUN.
