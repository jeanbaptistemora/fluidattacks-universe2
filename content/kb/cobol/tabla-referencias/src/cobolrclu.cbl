@@ -0,0 +1,57 @@
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID. COBOLRCLU.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REF-CODE ASSIGN TO "REFCODE"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS RC-KEY
+           FILE STATUS IS WS-REFCODE-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD REF-CODE.
+       01 REF-CODE-RECORD.
+           02 RC-KEY.
+               03 RC-TABLE-NAME  PIC X(10).
+               03 RC-CODE        PIC 9(04).
+           02 RC-DESCRIPTION PIC X(20).
+
+       WORKING-STORAGE SECTION.
+       01 WS-REFCODE-STATUS PIC X(02) VALUE "00".
+           88 WS-REFCODE-FOUND    VALUE "00".
+           88 WS-REFCODE-NOTFOUND VALUE "23".
+
+       LINKAGE SECTION.
+       01 CK-TABLE-NAME  PIC X(10).
+       01 CK-CODE        PIC 9(04).
+       01 CK-DESCRIPTION PIC X(20).
+       01 CK-RESULT      PIC X(01).
+           88 CK-FOUND      VALUE "Y".
+           88 CK-NOTFOUND   VALUE "N".
+
+       PROCEDURE DIVISION USING CK-TABLE-NAME, CK-CODE,
+                                CK-DESCRIPTION, CK-RESULT.
+       MAIN.
+           MOVE SPACES TO CK-DESCRIPTION.
+           SET CK-NOTFOUND TO TRUE.
+
+           OPEN INPUT REF-CODE.
+           MOVE CK-TABLE-NAME TO RC-TABLE-NAME.
+           MOVE CK-CODE       TO RC-CODE.
+           READ REF-CODE
+               KEY IS RC-KEY
+               INVALID KEY SET WS-REFCODE-NOTFOUND TO TRUE
+           END-READ.
+
+           IF WS-REFCODE-FOUND
+               MOVE RC-DESCRIPTION TO CK-DESCRIPTION
+               SET CK-FOUND TO TRUE
+           END-IF.
+
+           CLOSE REF-CODE.
+           GOBACK.
