@@ -0,0 +1,127 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COBOLPRCK.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           CLASS WS-SPECIAL IS
+                   ' ' THRU '/'
+                   ':' THRU '@'
+                   '[' THRU '`'.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT POLICY-PARAM ASSIGN TO "PASSPOLCY"
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS WS-POLICY-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD POLICY-PARAM.
+       01 POLICY-PARAM-RECORD.
+           02 PP-MIN-LENGTH   PIC 9(02).
+           02 PP-REQ-UPPER    PIC X(01).
+           02 PP-REQ-LOWER    PIC X(01).
+           02 PP-REQ-NUMERIC  PIC X(01).
+           02 PP-REQ-SPECIAL  PIC X(01).
+
+       WORKING-STORAGE SECTION.
+       01 W02-COUNT    PIC 9(02) VALUE 1.
+       01 W03-LENGTH   PIC 9(02) VALUE 0.
+       01 W04-CHAR     PIC X     VALUE "".
+       01 W05-UCOUNT   PIC 9(02) VALUE 0.
+       01 W06-LCOUNT   PIC 9(02) VALUE 0.
+       01 W07-NCOUNT   PIC 9(02) VALUE 0.
+       01 W08-SCOUNT   PIC 9(02) VALUE 0.
+       01 WS-POLICY-STATUS PIC X(02) VALUE "00".
+       01 WS-MIN-LENGTH    PIC 9(02) VALUE 8.
+       01 WS-REQ-UPPER     PIC X(01) VALUE "Y".
+       01 WS-REQ-LOWER     PIC X(01) VALUE "Y".
+       01 WS-REQ-NUMERIC   PIC X(01) VALUE "Y".
+       01 WS-REQ-SPECIAL   PIC X(01) VALUE "Y".
+       01 W10-PREV-CHAR    PIC X     VALUE SPACE.
+       01 W11-PREV-CHAR2   PIC X     VALUE SPACE.
+       01 W12-RUN-FLAG     PIC 9     VALUE 0.
+           88 W12-RUN-FOUND VALUE 1.
+
+       LINKAGE SECTION.
+       01 CK-PASSWORD PIC X(64).
+       01 CK-RESULT   PIC X(01).
+           88 CK-STRONG VALUE "Y".
+           88 CK-WEAK   VALUE "N".
+
+       PROCEDURE DIVISION USING CK-PASSWORD, CK-RESULT.
+       MAIN.
+           SET CK-STRONG TO TRUE.
+           MOVE 1 TO W02-COUNT.
+           MOVE 0 TO W03-LENGTH, W05-UCOUNT, W06-LCOUNT, W07-NCOUNT,
+                     W08-SCOUNT, W12-RUN-FLAG.
+           MOVE SPACE TO W10-PREV-CHAR, W11-PREV-CHAR2.
+           PERFORM LOAD-POLICY.
+           INSPECT FUNCTION REVERSE(CK-PASSWORD)
+                   TALLYING W03-LENGTH FOR LEADING SPACES.
+           COMPUTE W03-LENGTH = FUNCTION LENGTH(CK-PASSWORD)
+                                - W03-LENGTH.
+           IF W03-LENGTH < WS-MIN-LENGTH THEN
+               SET CK-WEAK TO TRUE
+           END-IF.
+           IF CK-STRONG
+               PERFORM UNTIL W02-COUNT > W03-LENGTH
+                   MOVE CK-PASSWORD(W02-COUNT:1) TO W04-CHAR
+                   IF W04-CHAR IS ALPHABETIC-UPPER
+                       COMPUTE W05-UCOUNT = W05-UCOUNT + 1
+                   ELSE
+                       IF W04-CHAR IS ALPHABETIC-LOWER
+                           COMPUTE W06-LCOUNT = W06-LCOUNT + 1
+                       ELSE
+                           IF W04-CHAR IS NUMERIC
+                               COMPUTE W07-NCOUNT = W07-NCOUNT + 1
+                           ELSE
+                               IF W04-CHAR IS WS-SPECIAL
+                                   COMPUTE W08-SCOUNT = W08-SCOUNT + 1
+                               END-IF
+                           END-IF
+                       END-IF
+                   END-IF
+                   IF W02-COUNT > 2
+                       IF W04-CHAR = W10-PREV-CHAR AND
+                          W04-CHAR = W11-PREV-CHAR2
+                           MOVE 1 TO W12-RUN-FLAG
+                       END-IF
+                       IF FUNCTION ORD(W04-CHAR) -
+                          FUNCTION ORD(W10-PREV-CHAR) = 1 AND
+                          FUNCTION ORD(W10-PREV-CHAR) -
+                          FUNCTION ORD(W11-PREV-CHAR2) = 1
+                           MOVE 1 TO W12-RUN-FLAG
+                       END-IF
+                   END-IF
+                   MOVE W10-PREV-CHAR  TO W11-PREV-CHAR2
+                   MOVE W04-CHAR       TO W10-PREV-CHAR
+                   COMPUTE W02-COUNT = W02-COUNT + 1
+               END-PERFORM
+           END-IF.
+           IF (WS-REQ-UPPER   = "Y" AND W05-UCOUNT = 0) OR
+              (WS-REQ-LOWER   = "Y" AND W06-LCOUNT = 0) OR
+              (WS-REQ-NUMERIC = "Y" AND W07-NCOUNT = 0) OR
+              (WS-REQ-SPECIAL = "Y" AND W08-SCOUNT = 0) OR
+              W12-RUN-FOUND
+               SET CK-WEAK TO TRUE
+           END-IF.
+
+           GOBACK.
+
+       LOAD-POLICY.
+           OPEN INPUT POLICY-PARAM.
+           IF WS-POLICY-STATUS = "00"
+               READ POLICY-PARAM
+                   AT END CONTINUE
+                   NOT AT END
+                       MOVE PP-MIN-LENGTH  TO WS-MIN-LENGTH
+                       MOVE PP-REQ-UPPER   TO WS-REQ-UPPER
+                       MOVE PP-REQ-LOWER   TO WS-REQ-LOWER
+                       MOVE PP-REQ-NUMERIC TO WS-REQ-NUMERIC
+                       MOVE PP-REQ-SPECIAL TO WS-REQ-SPECIAL
+               END-READ
+               CLOSE POLICY-PARAM
+           END-IF.
