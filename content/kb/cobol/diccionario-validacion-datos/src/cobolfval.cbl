@@ -0,0 +1,118 @@
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID. COBOLFVAL.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FIELD-DICT ASSIGN TO "FIELDDICT"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS FD-FIELDNAME
+           FILE STATUS IS WS-DICT-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD FIELD-DICT.
+       01 FIELD-DICT-RECORD.
+           02 FD-FIELDNAME PIC X(20).
+           02 FD-MAXLEN    PIC 9(04).
+           02 FD-CHARSET   PIC X(01).
+               88 FD-CS-CUSTOM VALUE "C".
+               88 FD-CS-ALPHA  VALUE "A".
+               88 FD-CS-ALNUM  VALUE "X".
+               88 FD-CS-EMAIL  VALUE "E".
+               88 FD-CS-FREE   VALUE "F".
+
+       WORKING-STORAGE SECTION.
+       01 WS-DICT-STATUS PIC X(02) VALUE "00".
+           88 WS-DICT-FOUND    VALUE "00".
+           88 WS-DICT-NOTFOUND VALUE "23".
+       01 WS-LENGTH      PIC 9(04) VALUE 0.
+       01 WS-COUNT       PIC 9(04) VALUE 1.
+       01 WS-CHAR        PIC X(01) VALUE "".
+       01 WS-CHARBAD     PIC 9     VALUE 0.
+           88 WS-CHARBAD-TRUE VALUE 1.
+
+       LINKAGE SECTION.
+       01 CK-FIELDNAME PIC X(20).
+       01 CK-VALUE     PIC X ANY LENGTH.
+       01 CK-RESULT    PIC X(01).
+           88 CK-VALID   VALUE "Y".
+           88 CK-INVALID VALUE "N".
+
+       PROCEDURE DIVISION USING CK-FIELDNAME, CK-VALUE, CK-RESULT.
+       MAIN.
+           SET CK-INVALID TO TRUE.
+
+           OPEN INPUT FIELD-DICT.
+           MOVE CK-FIELDNAME TO FD-FIELDNAME.
+           READ FIELD-DICT
+               KEY IS FD-FIELDNAME
+               INVALID KEY SET WS-DICT-NOTFOUND TO TRUE
+           END-READ.
+
+           IF WS-DICT-FOUND THEN
+               INSPECT FUNCTION REVERSE(CK-VALUE)
+                   TALLYING WS-LENGTH FOR LEADING SPACES
+               COMPUTE WS-LENGTH =
+                   FUNCTION LENGTH(CK-VALUE) - WS-LENGTH
+               IF WS-LENGTH > 0 AND WS-LENGTH NOT > FD-MAXLEN THEN
+                   PERFORM CHECK-CHARSET
+                   IF WS-CHARBAD-TRUE
+                       SET CK-INVALID TO TRUE
+                   ELSE
+                       SET CK-VALID TO TRUE
+                   END-IF
+               END-IF
+           END-IF.
+
+           CLOSE FIELD-DICT.
+           GOBACK.
+
+       CHECK-CHARSET.
+           MOVE 0 TO WS-CHARBAD.
+           MOVE 1 TO WS-COUNT.
+           PERFORM UNTIL WS-COUNT > WS-LENGTH OR WS-CHARBAD-TRUE
+               MOVE CK-VALUE(WS-COUNT:1) TO WS-CHAR
+               PERFORM CHECK-ONE-CHAR
+               COMPUTE WS-COUNT = WS-COUNT + 1
+           END-PERFORM.
+
+       CHECK-ONE-CHAR.
+           EVALUATE TRUE
+               WHEN FD-CS-FREE
+                   CONTINUE
+               WHEN FD-CS-ALPHA
+                   IF NOT ((WS-CHAR >= "A" AND WS-CHAR <= "Z")
+                           OR (WS-CHAR >= "a" AND WS-CHAR <= "z")
+                           OR WS-CHAR = SPACE)
+                       MOVE 1 TO WS-CHARBAD
+                   END-IF
+               WHEN FD-CS-ALNUM
+                   IF NOT ((WS-CHAR >= "A" AND WS-CHAR <= "Z")
+                           OR (WS-CHAR >= "a" AND WS-CHAR <= "z")
+                           OR (WS-CHAR >= "0" AND WS-CHAR <= "9")
+                           OR WS-CHAR = SPACE)
+                       MOVE 1 TO WS-CHARBAD
+                   END-IF
+               WHEN FD-CS-EMAIL
+                   IF NOT ((WS-CHAR >= "A" AND WS-CHAR <= "Z")
+                           OR (WS-CHAR >= "a" AND WS-CHAR <= "z")
+                           OR (WS-CHAR >= "0" AND WS-CHAR <= "9")
+                           OR WS-CHAR = "." OR WS-CHAR = "_"
+                           OR WS-CHAR = "-" OR WS-CHAR = "+"
+                           OR WS-CHAR = "@")
+                       MOVE 1 TO WS-CHARBAD
+                   END-IF
+               WHEN FD-CS-CUSTOM
+                   IF NOT ((WS-CHAR >= "A" AND WS-CHAR <= "D")
+                           OR (WS-CHAR >= "x" AND WS-CHAR <= "z")
+                           OR WS-CHAR = "S" OR WS-CHAR = "T"
+                           OR WS-CHAR = "9" OR WS-CHAR = SPACE)
+                       MOVE 1 TO WS-CHARBAD
+                   END-IF
+               WHEN OTHER
+                   MOVE 1 TO WS-CHARBAD
+           END-EVALUATE.
