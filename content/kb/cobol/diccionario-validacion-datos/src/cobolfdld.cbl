@@ -0,0 +1,71 @@
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID. COBOLFDLD.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DICT-FEED ASSIGN TO "DICTFEED"
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS WS-FEED-STATUS.
+
+           SELECT FIELD-DICT ASSIGN TO "FIELDDICT"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS FD-FIELDNAME
+           FILE STATUS IS WS-DICT-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD DICT-FEED.
+       01 DICT-FEED-RECORD.
+           02 DF-FIELDNAME PIC X(20).
+           02 DF-MAXLEN    PIC 9(04).
+           02 DF-CHARSET   PIC X(01).
+
+       FD FIELD-DICT.
+       01 FIELD-DICT-RECORD.
+           02 FD-FIELDNAME PIC X(20).
+           02 FD-MAXLEN    PIC 9(04).
+           02 FD-CHARSET   PIC X(01).
+               88 FD-CS-CUSTOM VALUE "C".
+               88 FD-CS-ALPHA  VALUE "A".
+               88 FD-CS-ALNUM  VALUE "X".
+               88 FD-CS-EMAIL  VALUE "E".
+               88 FD-CS-FREE   VALUE "F".
+
+       WORKING-STORAGE SECTION.
+       01 WS-FEED-STATUS  PIC X(02) VALUE "00".
+           88 WS-FEED-EOF    VALUE "10".
+       01 WS-DICT-STATUS  PIC X(02) VALUE "00".
+       01 WS-LOADED       PIC 9(05) VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN.
+           OPEN INPUT DICT-FEED.
+           OPEN OUTPUT FIELD-DICT.
+           CLOSE FIELD-DICT.
+           OPEN I-O FIELD-DICT.
+
+           READ DICT-FEED
+               AT END SET WS-FEED-EOF TO TRUE
+           END-READ.
+           PERFORM UNTIL WS-FEED-EOF
+               MOVE DF-FIELDNAME TO FD-FIELDNAME
+               MOVE DF-MAXLEN    TO FD-MAXLEN
+               MOVE DF-CHARSET   TO FD-CHARSET
+               WRITE FIELD-DICT-RECORD
+                   INVALID KEY CONTINUE
+               END-WRITE
+               ADD 1 TO WS-LOADED
+               READ DICT-FEED
+                   AT END SET WS-FEED-EOF TO TRUE
+               END-READ
+           END-PERFORM.
+
+           CLOSE DICT-FEED.
+           CLOSE FIELD-DICT.
+           DISPLAY "Definiciones cargadas: " WS-LOADED.
+
+           STOP RUN.
