@@ -0,0 +1,38 @@
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID. COBOLENVP.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ENV-PARAM ASSIGN TO "ENVPARM"
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS WS-PARAM-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD ENV-PARAM.
+       01 ENV-PARAM-RECORD.
+           02 EP-ENV-CODE PIC X(04).
+
+       WORKING-STORAGE SECTION.
+       01 WS-PARAM-STATUS PIC X(02) VALUE "00".
+
+       LINKAGE SECTION.
+       01 CK-ENV-PREFIX PIC X(04).
+
+       PROCEDURE DIVISION USING CK-ENV-PREFIX.
+       MAIN.
+           MOVE "TEST" TO CK-ENV-PREFIX.
+
+           OPEN INPUT ENV-PARAM.
+           IF WS-PARAM-STATUS = "00"
+               READ ENV-PARAM
+                   AT END CONTINUE
+                   NOT AT END MOVE EP-ENV-CODE TO CK-ENV-PREFIX
+               END-READ
+               CLOSE ENV-PARAM
+           END-IF.
+
+           GOBACK.
