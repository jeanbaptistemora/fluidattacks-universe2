@@ -0,0 +1,92 @@
+       PROCESS NOMONOPRC.
+       IDENTIFICATION DIVISION.
+      ******************
+      * Identification *
+      ******************
+       PROGRAM-ID. COBOLVGEN.
+      ***************
+      * Environment *
+      ***************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+         SOURCE-COMPUTER. IBM-ISERIES.
+         OBJECT-COMPUTER. IBM-ISERIES.
+         SPECIAL-NAMES.
+         LINKAGE TYPE PROCEDURE FOR "Qc3GenPRNs".
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT KEY-VAULT ASSIGN TO "KEYVAULT"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS KV-KEY-ID
+           FILE STATUS IS WS-VAULT-STATUS.
+      ********
+      * Data *
+      ********
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD KEY-VAULT.
+       01 KEY-VAULT-RECORD.
+           02 KV-KEY-ID    PIC X(30).
+           02 KV-PURPOSE   PIC X(20).
+           02 KV-TIMESTAMP PIC X(15).
+           02 KV-KEYVALUE  PIC X(32).
+
+       WORKING-STORAGE SECTION.
+       COPY QC3CCI OF QSYSINC-QCBLLESRC.
+       COPY QUSEC OF QSYSINC-QCBLLESRC.
+       01 WS-RAND-BYTES  PIC X(32).
+       01 WS-VAULT-STATUS PIC X(02) VALUE "00".
+       01 WS-CURRENT-DATE-DATA.
+           05 WS-CURRENT-DATE.
+               10 WS-CURRENT-YEAR   PIC 9(04).
+               10 WS-CURRENT-MONTH  PIC 9(02).
+               10 WS-CURRENT-DAY    PIC 9(02).
+           05 WS-CURRENT-TIME.
+               10 WS-CURRENT-HOURS  PIC 9(02).
+               10 WS-CURRENT-MINUTE PIC 9(02).
+               10 WS-CURRENT-SECOND PIC 9(02).
+               10 WS-CURRENT-MILLIS PIC 9(02).
+           05 WS-DIFF-FROM-GMT PIC X(05).
+
+       LINKAGE SECTION.
+       01 CK-PURPOSE  PIC X(20).
+       01 CK-KEYVALUE PIC X(32).
+
+       PROCEDURE DIVISION USING CK-PURPOSE, CK-KEYVALUE.
+       MAIN.
+           CALL "Qc3GenPRNs" USING
+               BY REFERENCE WS-RAND-BYTES,
+               BY CONTENT   LENGTH OF WS-RAND-BYTES,
+               BY CONTENT   "0",
+               BY CONTENT   "0",
+               BY REFERENCE QUS-EC.
+
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-DATA.
+           PERFORM BUILD-VAULT-KEY.
+
+           OPEN I-O KEY-VAULT.
+           MOVE CK-PURPOSE TO KV-PURPOSE.
+           STRING WS-CURRENT-YEAR WS-CURRENT-MONTH WS-CURRENT-DAY
+               WS-CURRENT-HOURS WS-CURRENT-MINUTE WS-CURRENT-SECOND
+               DELIMITED BY SIZE
+               INTO KV-TIMESTAMP.
+           MOVE WS-RAND-BYTES TO KV-KEYVALUE.
+           WRITE KEY-VAULT-RECORD
+               INVALID KEY CONTINUE
+           END-WRITE.
+           CLOSE KEY-VAULT.
+
+           MOVE WS-RAND-BYTES TO CK-KEYVALUE.
+
+           GOBACK.
+
+       BUILD-VAULT-KEY.
+           MOVE SPACES TO KV-KEY-ID.
+           STRING CK-PURPOSE DELIMITED BY SPACE
+               WS-CURRENT-YEAR WS-CURRENT-MONTH WS-CURRENT-DAY
+               WS-CURRENT-HOURS WS-CURRENT-MINUTE WS-CURRENT-SECOND
+               WS-CURRENT-MILLIS
+               DELIMITED BY SIZE
+               INTO KV-KEY-ID.
