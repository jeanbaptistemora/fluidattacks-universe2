@@ -1,38 +1,26 @@
-       PROCESS NOMONOPRC.
        IDENTIFICATION DIVISION.
       ******************
       * Identification *
       ******************
        PROGRAM-ID. COBOLRNDS.
-      ***************
-      * Environment *
-      ***************
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-         SOURCE-COMPUTER. IBM-ISERIES.
-         OBJECT-COMPUTER. IBM-ISERIES.
-         SPECIAL-NAMES.
-         LINKAGE TYPE PROCEDURE FOR "Qc3GenPRNs".
       ********
       * Data *
       ********
        DATA DIVISION.
 
        WORKING-STORAGE SECTION.
-       COPY QC3CCI OF QSYSINC-QCBLLESRC.
-       COPY QUSEC OF QSYSINC-QCBLLESRC.
-       01 WS-RAND-BYTES PIC X(32).
+       01 W01-PURPOSE   PIC X(20) VALUE SPACES.
+       01 W02-KEYVALUE  PIC X(32) VALUE SPACES.
       ********
       * Main *
       ********
        PROCEDURE DIVISION.
        MAIN.
-           CALL "Qc3GenPRNs" USING
-               BY REFERENCE WS-RAND-BYTES,
-               BY CONTENT   LENGTH OF WS-RAND-BYTES,
-               BY CONTENT   "0",
-               BY CONTENT   "0",
-               BY REFERENCE QUS-EC.
-           DISPLAY "Random: " WS-RAND-BYTES.
+           DISPLAY "Proposito de la llave: ".
+           ACCEPT W01-PURPOSE.
 
-           STOP RUN.
\ No newline at end of file
+           CALL "COBOLVGEN" USING W01-PURPOSE, W02-KEYVALUE.
+
+           DISPLAY "Random: " W02-KEYVALUE.
+
+           STOP RUN.
