@@ -0,0 +1,94 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COBOLPHRP.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PHONE-DIRECTORY ASSIGN TO "PHONEDIR"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS PD-EMPLOYEE-ID
+           ALTERNATE RECORD KEY IS PD-LAST-NAME WITH DUPLICATES
+           FILE STATUS IS WS-PHONEDIR-STATUS.
+
+           SELECT PHONE-REPORT ASSIGN TO "PHONERPT"
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS WS-RPT-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD PHONE-DIRECTORY.
+       01 PHONE-DIRECTORY-RECORD.
+           05 PD-EMPLOYEE-ID  PIC X(06).
+           05 PD-LAST-NAME    PIC X(10).
+           05 PD-FIRST-NAME   PIC X(10).
+           05 PD-PHONE-NUMBER PIC X(10).
+
+       FD PHONE-REPORT.
+       01 PHONE-REPORT-RECORD PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 WS-PHONEDIR-STATUS PIC X(02) VALUE "00".
+           88 WS-PHONEDIR-EOF    VALUE "10".
+       01 WS-RPT-STATUS       PIC X(02) VALUE "00".
+       01 WS-LINE-COUNT       PIC 9(07) VALUE 0.
+       01 WS-LINES-ON-PAGE    PIC 9(02) VALUE 0.
+       01 WS-PAGE-COUNT       PIC 9(05) VALUE 0.
+       01 WS-LINES-PER-PAGE   PIC 9(02) VALUE 60.
+
+       PROCEDURE DIVISION.
+       MAIN.
+           OPEN INPUT PHONE-DIRECTORY.
+           OPEN OUTPUT PHONE-REPORT.
+
+           START PHONE-DIRECTORY KEY IS NOT LESS PD-LAST-NAME
+               INVALID KEY SET WS-PHONEDIR-EOF TO TRUE
+           END-START.
+
+           IF NOT WS-PHONEDIR-EOF
+               READ PHONE-DIRECTORY NEXT RECORD
+                   AT END SET WS-PHONEDIR-EOF TO TRUE
+               END-READ
+           END-IF.
+
+           PERFORM UNTIL WS-PHONEDIR-EOF
+               IF WS-LINES-ON-PAGE = 0
+                   PERFORM WRITE-PAGE-HEADER
+               END-IF
+               PERFORM WRITE-ONE-LINE
+               READ PHONE-DIRECTORY NEXT RECORD
+                   AT END SET WS-PHONEDIR-EOF TO TRUE
+               END-READ
+           END-PERFORM.
+
+           CLOSE PHONE-DIRECTORY.
+           CLOSE PHONE-REPORT.
+           DISPLAY "Registros impresos: " WS-LINE-COUNT.
+
+           STOP RUN.
+
+       WRITE-PAGE-HEADER.
+           ADD 1 TO WS-PAGE-COUNT.
+           MOVE SPACES TO PHONE-REPORT-RECORD.
+           IF WS-PAGE-COUNT > 1
+               WRITE PHONE-REPORT-RECORD
+           END-IF.
+           STRING "DIRECTORIO TELEFONICO - PAGINA " WS-PAGE-COUNT
+               DELIMITED BY SIZE
+               INTO PHONE-REPORT-RECORD.
+           WRITE PHONE-REPORT-RECORD.
+           MOVE "APELLIDO   NOMBRE     TELEFONO" TO PHONE-REPORT-RECORD.
+           WRITE PHONE-REPORT-RECORD.
+           MOVE 2 TO WS-LINES-ON-PAGE.
+
+       WRITE-ONE-LINE.
+           ADD 1 TO WS-LINE-COUNT.
+           ADD 1 TO WS-LINES-ON-PAGE.
+           STRING PD-LAST-NAME " " PD-FIRST-NAME " " PD-PHONE-NUMBER
+               DELIMITED BY SIZE
+               INTO PHONE-REPORT-RECORD.
+           WRITE PHONE-REPORT-RECORD.
+           IF WS-LINES-ON-PAGE >= WS-LINES-PER-PAGE
+               MOVE 0 TO WS-LINES-ON-PAGE
+           END-IF.
