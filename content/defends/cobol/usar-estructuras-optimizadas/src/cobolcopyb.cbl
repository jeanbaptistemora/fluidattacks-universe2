@@ -1,17 +1,121 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. COBOLCOPYB.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PHONE-DIRECTORY ASSIGN TO "PHONEDIR"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS PD-EMPLOYEE-ID
+           ALTERNATE RECORD KEY IS PD-LAST-NAME WITH DUPLICATES
+           FILE STATUS IS WS-PHONEDIR-STATUS.
+
        DATA DIVISION.
+
+       FILE SECTION.
+       FD PHONE-DIRECTORY.
+       01 PHONE-DIRECTORY-RECORD.
+           05 PD-EMPLOYEE-ID  PIC X(06).
+           05 PD-LAST-NAME    PIC X(10).
+           05 PD-FIRST-NAME   PIC X(10).
+           05 PD-PHONE-NUMBER PIC X(10).
+
        WORKING-STORAGE SECTION.
        COPY QPHONE OF FLUID-QRPGSRC.
 
+       01 WS-PHONEDIR-STATUS PIC X(02) VALUE "00".
+           88 WS-PHONEDIR-FOUND    VALUE "00".
+           88 WS-PHONEDIR-NOTFOUND VALUE "23".
+
+       01 W01-TRANS-CODE   PIC X(01) VALUE "I".
+           88 W01-ADD          VALUE "A".
+           88 W01-UPDATE       VALUE "U".
+           88 W01-DELETE       VALUE "D".
+           88 W01-INQUIRE      VALUE "I".
+       01 W02-EMPLOYEE-ID  PIC X(06).
+
        PROCEDURE DIVISION.
        MAIN.
-           MOVE "Apellido  Nombre    3001234982"
-           TO PHONE-RECORD.
+           OPEN I-O PHONE-DIRECTORY.
+
+           DISPLAY "Transaccion (A/U/D/I): ".
+           ACCEPT W01-TRANS-CODE.
+
+           DISPLAY "Identificacion de empleado: ".
+           ACCEPT W02-EMPLOYEE-ID.
+
+           MOVE W02-EMPLOYEE-ID TO PD-EMPLOYEE-ID.
+           READ PHONE-DIRECTORY
+               KEY IS PD-EMPLOYEE-ID
+               INVALID KEY SET WS-PHONEDIR-NOTFOUND TO TRUE
+           END-READ.
 
-           DISPLAY "Nombre: " PHONE-FIRST-NAME.
-           DISPLAY "Apellido: " PHONE-LAST-NAME.
-           DISPLAY "Numero tel: " PHONE-NUMBER.
+           EVALUATE TRUE
+               WHEN W01-ADD
+                   PERFORM ADD-ENTRY
+               WHEN W01-UPDATE
+                   PERFORM UPDATE-ENTRY
+               WHEN W01-DELETE
+                   PERFORM DELETE-ENTRY
+               WHEN W01-INQUIRE
+                   PERFORM INQUIRE-ENTRY
+               WHEN OTHER
+                   DISPLAY "Transaccion no valida"
+           END-EVALUATE.
+
+           CLOSE PHONE-DIRECTORY.
 
            STOP RUN.
+
+       ADD-ENTRY.
+           IF WS-PHONEDIR-FOUND
+               DISPLAY "Ya existe un registro con esa identificacion"
+           ELSE
+               PERFORM ACCEPT-PHONE-FIELDS
+               MOVE W02-EMPLOYEE-ID TO PD-EMPLOYEE-ID
+               MOVE PHONE-LAST-NAME  TO PD-LAST-NAME
+               MOVE PHONE-FIRST-NAME TO PD-FIRST-NAME
+               MOVE PHONE-NUMBER     TO PD-PHONE-NUMBER
+               WRITE PHONE-DIRECTORY-RECORD
+               DISPLAY "Registro creado"
+           END-IF.
+
+       UPDATE-ENTRY.
+           IF WS-PHONEDIR-NOTFOUND
+               DISPLAY "No existe un registro con esa identificacion"
+           ELSE
+               PERFORM ACCEPT-PHONE-FIELDS
+               MOVE PHONE-LAST-NAME  TO PD-LAST-NAME
+               MOVE PHONE-FIRST-NAME TO PD-FIRST-NAME
+               MOVE PHONE-NUMBER     TO PD-PHONE-NUMBER
+               REWRITE PHONE-DIRECTORY-RECORD
+               DISPLAY "Registro actualizado"
+           END-IF.
+
+       DELETE-ENTRY.
+           IF WS-PHONEDIR-NOTFOUND
+               DISPLAY "No existe un registro con esa identificacion"
+           ELSE
+               DELETE PHONE-DIRECTORY RECORD
+               DISPLAY "Registro eliminado"
+           END-IF.
+
+       INQUIRE-ENTRY.
+           IF WS-PHONEDIR-NOTFOUND
+               DISPLAY "No existe un registro con esa identificacion"
+           ELSE
+               DISPLAY "Nombre: " PD-FIRST-NAME
+               DISPLAY "Apellido: " PD-LAST-NAME
+               DISPLAY "Numero tel: " PD-PHONE-NUMBER
+           END-IF.
+
+       ACCEPT-PHONE-FIELDS.
+           DISPLAY "Apellido: ".
+           ACCEPT PHONE-LAST-NAME.
+
+           DISPLAY "Nombre: ".
+           ACCEPT PHONE-FIRST-NAME.
+
+           DISPLAY "Numero tel: ".
+           ACCEPT PHONE-NUMBER.
