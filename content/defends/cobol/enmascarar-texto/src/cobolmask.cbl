@@ -0,0 +1,14 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COBOLMASK.
+
+       DATA DIVISION.
+
+       LINKAGE SECTION.
+       01 LK-PROMPT PIC X ANY LENGTH.
+       01 LK-FIELD  PIC X ANY LENGTH.
+
+       PROCEDURE DIVISION USING LK-PROMPT, LK-FIELD.
+       MAIN.
+           DISPLAY LK-PROMPT.
+           ACCEPT LK-FIELD WITH NO-ECHO.
+           GOBACK.
