@@ -4,13 +4,21 @@
 
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       01 W01-USERNAME PIC X(20).
-       01 W02-PASSWORD PIC X(20).
+       01 W01-USERNAME  PIC X(20).
+       01 W02-PASSWORD  PIC X(20).
+       01 W03-CONFIRM   PIC X(20).
 
        PROCEDURE DIVISION.
        MAIN.
            DISPLAY "Username: ".
            ACCEPT W01-USERNAME.
-           DISPLAY "Password: ".
-           ACCEPT W02-PASSWORD WITH NO-ECHO.
+           PERFORM CAPTURE-PASSWORD WITH TEST AFTER
+               UNTIL W02-PASSWORD = W03-CONFIRM.
            STOP RUN.
+
+       CAPTURE-PASSWORD.
+           CALL "COBOLMASK" USING "Password: " W02-PASSWORD.
+           CALL "COBOLMASK" USING "Confirme password: " W03-CONFIRM.
+           IF W02-PASSWORD NOT = W03-CONFIRM
+               DISPLAY "Las claves no coinciden, intente de nuevo"
+           END-IF.
