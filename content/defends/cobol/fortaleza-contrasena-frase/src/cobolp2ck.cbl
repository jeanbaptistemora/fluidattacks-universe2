@@ -0,0 +1,93 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COBOLP2CK.
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+       01 W02-COUNT    PIC 9(02) VALUE 1.
+       01 W03-LENGTH   PIC 9(02) VALUE 0.
+       01 W04-CHAR     PIC X     VALUE "".
+       01 W05-PNUMBER  PIC 9(02) VALUE 0.
+       01 W06-FLAG     PIC 9     VALUE 0.
+           88 W06-FLAG-FALSE VALUE 0.
+           88 W06-FLAG-TRUE  VALUE 1.
+       01 W07-TOKEN     PIC X(20) VALUE SPACES.
+       01 W08-TOKENPOS  PIC 9(02) VALUE 0.
+       01 W09-TOKENTBL.
+           02 W09-ENTRY OCCURS 20 TIMES PIC X(20).
+       01 W10-TOKENCNT  PIC 9(02) VALUE 0.
+       01 W11-DUPFOUND  PIC 9 VALUE 0.
+           88 W11-DUP-TRUE VALUE 1.
+       01 W12-TRIVIAL   PIC 9 VALUE 0.
+           88 W12-TRIVIAL-TRUE VALUE 1.
+       01 W13-SEARCHIDX PIC 9(02).
+       01 W14-SAMECOUNT PIC 9(02).
+
+       LINKAGE SECTION.
+       01 CK-PASSWORD PIC X(64).
+       01 CK-RESULT   PIC X(01).
+           88 CK-STRONG VALUE "Y".
+           88 CK-WEAK   VALUE "N".
+
+       PROCEDURE DIVISION USING CK-PASSWORD, CK-RESULT.
+       MAIN.
+           MOVE 1 TO W02-COUNT.
+           MOVE 0 TO W03-LENGTH, W05-PNUMBER, W06-FLAG, W08-TOKENPOS,
+                     W10-TOKENCNT, W11-DUPFOUND, W12-TRIVIAL,
+                     W14-SAMECOUNT.
+           MOVE SPACES TO W07-TOKEN, W09-TOKENTBL.
+           COMPUTE W03-LENGTH = FUNCTION LENGTH(CK-PASSWORD).
+           PERFORM UNTIL W02-COUNT > W03-LENGTH
+               MOVE CK-PASSWORD(W02-COUNT:1) TO W04-CHAR
+               IF W04-CHAR = SPACE
+                   IF W06-FLAG-TRUE
+                       PERFORM CHECK-TOKEN
+                       MOVE 0 TO W06-FLAG
+                   END-IF
+               ELSE
+                   IF W06-FLAG-FALSE
+                       MOVE SPACES TO W07-TOKEN
+                       MOVE 0 TO W08-TOKENPOS
+                       MOVE 1 TO W06-FLAG
+                   END-IF
+                   IF W08-TOKENPOS < 20
+                       COMPUTE W08-TOKENPOS = W08-TOKENPOS + 1
+                       MOVE W04-CHAR TO W07-TOKEN(W08-TOKENPOS:1)
+                   END-IF
+               END-IF
+               COMPUTE W02-COUNT = W02-COUNT + 1
+           END-PERFORM.
+           IF W06-FLAG-TRUE
+               PERFORM CHECK-TOKEN
+           END-IF.
+           IF W05-PNUMBER < 3
+               SET CK-WEAK TO TRUE
+           ELSE
+               SET CK-STRONG TO TRUE
+           END-IF.
+
+           GOBACK.
+
+       CHECK-TOKEN.
+           MOVE 0 TO W11-DUPFOUND.
+           MOVE 0 TO W12-TRIVIAL.
+           MOVE 0 TO W14-SAMECOUNT.
+           INSPECT W07-TOKEN(1:W08-TOKENPOS)
+                   TALLYING W14-SAMECOUNT FOR ALL W07-TOKEN(1:1).
+           IF W14-SAMECOUNT = W08-TOKENPOS
+               MOVE 1 TO W12-TRIVIAL
+           END-IF.
+           PERFORM VARYING W13-SEARCHIDX FROM 1 BY 1
+                   UNTIL W13-SEARCHIDX > W10-TOKENCNT
+               IF W09-ENTRY(W13-SEARCHIDX) = W07-TOKEN
+                   MOVE 1 TO W11-DUPFOUND
+               END-IF
+           END-PERFORM.
+           IF W12-TRIVIAL-TRUE OR W11-DUP-TRUE
+               CONTINUE
+           ELSE
+               COMPUTE W05-PNUMBER = W05-PNUMBER + 1
+               IF W10-TOKENCNT < 20
+                   COMPUTE W10-TOKENCNT = W10-TOKENCNT + 1
+                   MOVE W07-TOKEN TO W09-ENTRY(W10-TOKENCNT)
+               END-IF
+           END-IF.
