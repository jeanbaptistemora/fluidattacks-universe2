@@ -0,0 +1,68 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COBOLSHEA.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SANITIZE-AUDIT ASSIGN TO "SHEAUDITA"
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS W07-AUDIT-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD SANITIZE-AUDIT.
+       01 SANITIZE-AUDIT-RECORD.
+           02 AUD-ORIGINAL  PIC X(384).
+           02 AUD-SANITIZED PIC X(384).
+
+       WORKING-STORAGE SECTION.
+       01 W02-SANITIZED PIC X(384) VALUE "".
+       01 W03-LENGTH    PIC 9(003) VALUE 0.
+       01 W04-COUNT     PIC 9(003) VALUE 1.
+       01 W05-CHAR      PIC X(001) VALUE "".
+       01 W06-TEMP      PIC X(006) VALUE "".
+       01 W07-AUDIT-STATUS PIC X(02) VALUE "00".
+
+       LINKAGE SECTION.
+       01 LK-INPUT     PIC X ANY LENGTH.
+       01 LK-SANITIZED PIC X ANY LENGTH.
+
+       PROCEDURE DIVISION USING LK-INPUT, LK-SANITIZED.
+       MAIN.
+           MOVE SPACES TO W02-SANITIZED.
+           INSPECT FUNCTION REVERSE(LK-INPUT)
+           TALLYING W03-LENGTH FOR LEADING SPACES.
+
+           COMPUTE W03-LENGTH = FUNCTION LENGTH(LK-INPUT) - W03-LENGTH.
+           MOVE 1 TO W04-COUNT.
+           PERFORM UNTIL W04-COUNT > W03-LENGTH
+               MOVE LK-INPUT(W04-COUNT:1) TO W05-CHAR
+               MOVE "" TO W06-TEMP
+               EVALUATE W05-CHAR
+                   WHEN """"  MOVE "&quot;" TO W06-TEMP
+                   WHEN "'"   MOVE "&#39;"  TO W06-TEMP
+                   WHEN "&"   MOVE "&amp;"  TO W06-TEMP
+                   WHEN "<"   MOVE "&lt;"   TO W06-TEMP
+                   WHEN ">"   MOVE "&gt;"   TO W06-TEMP
+                   WHEN "="   MOVE "&#61;"  TO W06-TEMP
+                   WHEN "`"   MOVE "&#96;"  TO W06-TEMP
+                   WHEN OTHER MOVE W05-CHAR TO W06-TEMP
+               END-EVALUATE
+               STRING W02-SANITIZED W06-TEMP
+               DELIMITED BY SPACE
+               INTO W02-SANITIZED
+               COMPUTE W04-COUNT = W04-COUNT + 1
+           END-PERFORM.
+
+           MOVE W02-SANITIZED TO LK-SANITIZED.
+           PERFORM WRITE-AUDIT-RECORD.
+
+           GOBACK.
+
+       WRITE-AUDIT-RECORD.
+           OPEN EXTEND SANITIZE-AUDIT.
+           MOVE LK-INPUT TO AUD-ORIGINAL.
+           MOVE W02-SANITIZED TO AUD-SANITIZED.
+           WRITE SANITIZE-AUDIT-RECORD.
+           CLOSE SANITIZE-AUDIT.
