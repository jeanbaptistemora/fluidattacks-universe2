@@ -0,0 +1,89 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COBOLSHEU.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SANITIZE-AUDIT ASSIGN TO "SHEAUDITU"
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS W07-AUDIT-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD SANITIZE-AUDIT.
+       01 SANITIZE-AUDIT-RECORD.
+           02 AUD-ORIGINAL  PIC X(384).
+           02 AUD-SANITIZED PIC X(384).
+
+       WORKING-STORAGE SECTION.
+       01 W02-SANITIZED PIC X(384) VALUE "".
+       01 W03-LENGTH    PIC 9(003) VALUE 0.
+       01 W04-COUNT     PIC 9(003) VALUE 1.
+       01 W05-CHAR      PIC X(001) VALUE "".
+       01 W06-TEMP      PIC X(003) VALUE "".
+       01 W07-AUDIT-STATUS PIC X(02) VALUE "00".
+       01 W08-HEXDIGITS PIC X(16) VALUE "0123456789ABCDEF".
+       01 W09-CODE      PIC 9(003) VALUE 0.
+       01 W10-HI        PIC 9(002) VALUE 0.
+       01 W11-LO        PIC 9(002) VALUE 0.
+       01 W12-UNRESERVED PIC X(001) VALUE "N".
+           88 W12-IS-UNRESERVED VALUE "Y".
+
+       LINKAGE SECTION.
+       01 LK-INPUT     PIC X ANY LENGTH.
+       01 LK-SANITIZED PIC X ANY LENGTH.
+
+       PROCEDURE DIVISION USING LK-INPUT, LK-SANITIZED.
+       MAIN.
+           MOVE SPACES TO W02-SANITIZED.
+           INSPECT FUNCTION REVERSE(LK-INPUT)
+           TALLYING W03-LENGTH FOR LEADING SPACES.
+
+           COMPUTE W03-LENGTH = FUNCTION LENGTH(LK-INPUT) - W03-LENGTH.
+           MOVE 1 TO W04-COUNT.
+           PERFORM UNTIL W04-COUNT > W03-LENGTH
+               MOVE LK-INPUT(W04-COUNT:1) TO W05-CHAR
+               PERFORM CLASSIFY-CHAR
+               IF W12-IS-UNRESERVED
+                   MOVE W05-CHAR TO W06-TEMP
+               ELSE
+                   PERFORM PERCENT-ENCODE-CHAR
+               END-IF
+               STRING W02-SANITIZED W06-TEMP
+               DELIMITED BY SPACE
+               INTO W02-SANITIZED
+               COMPUTE W04-COUNT = W04-COUNT + 1
+           END-PERFORM.
+
+           MOVE W02-SANITIZED TO LK-SANITIZED.
+           PERFORM WRITE-AUDIT-RECORD.
+
+           GOBACK.
+
+       CLASSIFY-CHAR.
+           MOVE "N" TO W12-UNRESERVED.
+           IF (W05-CHAR >= "A" AND W05-CHAR <= "Z")
+               OR (W05-CHAR >= "a" AND W05-CHAR <= "z")
+               OR (W05-CHAR >= "0" AND W05-CHAR <= "9")
+               OR W05-CHAR = "-" OR W05-CHAR = "_"
+               OR W05-CHAR = "." OR W05-CHAR = "~"
+               MOVE "Y" TO W12-UNRESERVED
+           END-IF.
+
+       PERCENT-ENCODE-CHAR.
+           MOVE SPACES TO W06-TEMP.
+           COMPUTE W09-CODE = FUNCTION ORD(W05-CHAR) - 1.
+           COMPUTE W10-HI = W09-CODE / 16.
+           COMPUTE W11-LO = FUNCTION MOD(W09-CODE, 16).
+           STRING "%" W08-HEXDIGITS(W10-HI + 1:1)
+               W08-HEXDIGITS(W11-LO + 1:1)
+               DELIMITED BY SIZE
+               INTO W06-TEMP.
+
+       WRITE-AUDIT-RECORD.
+           OPEN EXTEND SANITIZE-AUDIT.
+           MOVE LK-INPUT TO AUD-ORIGINAL.
+           MOVE W02-SANITIZED TO AUD-SANITIZED.
+           WRITE SANITIZE-AUDIT-RECORD.
+           CLOSE SANITIZE-AUDIT.
