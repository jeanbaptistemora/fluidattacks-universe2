@@ -0,0 +1,194 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COBOLQSVC.
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+       01 W01-SELECT-CLAUSE  PIC X(150) VALUE SPACES.
+       01 W02-WHERE-CLAUSE   PIC X(150) VALUE SPACES.
+       01 W02B-WHERE-BUILD   PIC X(150) VALUE SPACES.
+       01 W03-SQLCMD         PIC X(300) VALUE SPACES.
+       01 W04-SUB            PIC 9(02) VALUE 0.
+       01 W05-COLUMN-VALUES.
+           05 W05-COLUMN-VALUE PIC X(64) OCCURS 10 TIMES.
+       01 W06-SUB            PIC 9(02) VALUE 0.
+       01 W07-ROW-POINTER    PIC 9(03) VALUE 1.
+
+       COPY SQLCA OF QSYSINC-QCBLLESRC.
+       COPY SQLDA OF QSYSINC-QCBLLESRC.
+       COPY SQLDA OF QSYSINC-QCBLLESRC
+           REPLACING ==SQLDATA== BY ==SQLDATA-OUT==
+                     ==SQLDA==   BY ==SQLDA-OUT==
+                     ==SQLTYPE== BY ==SQLTYPE-OUT==
+                     ==SQLLEN==  BY ==SQLLEN-OUT==
+                     ==SQLIND==  BY ==SQLIND-OUT==
+                     ==SQLNAME== BY ==SQLNAME-OUT==
+                     ==SQLD==    BY ==SQLD-OUT==
+                     ==SQLN==    BY ==SQLN-OUT==.
+
+       LINKAGE SECTION.
+       01 CK-FUNCTION-CODE   PIC X(01).
+           88 CK-FN-OPEN    VALUE "O".
+           88 CK-FN-FETCH   VALUE "F".
+           88 CK-FN-CLOSE   VALUE "C".
+       01 CK-TABLE-NAME      PIC X(30).
+       01 CK-SELECT-COLUMNS  PIC X(100).
+       01 CK-WHERE-COUNT     PIC 9(02).
+       01 CK-WHERE-PARMS.
+           05 CK-WHERE-PARM OCCURS 10 TIMES.
+               10 CK-WHERE-COLUMN PIC X(30).
+               10 CK-WHERE-VALUE  PIC X(64).
+       01 CK-RESULT-ROW      PIC X(256).
+       01 CK-STATUS          PIC X(01).
+           88 CK-MORE-ROWS    VALUE "M".
+           88 CK-NO-MORE-ROWS VALUE "N".
+           88 CK-ERROR        VALUE "E".
+
+       PROCEDURE DIVISION USING CK-FUNCTION-CODE, CK-TABLE-NAME,
+                                CK-SELECT-COLUMNS, CK-WHERE-COUNT,
+                                CK-WHERE-PARMS, CK-RESULT-ROW,
+                                CK-STATUS.
+       MAIN.
+           EVALUATE TRUE
+               WHEN CK-FN-OPEN
+                   PERFORM OPEN-QUERY
+               WHEN CK-FN-FETCH
+                   PERFORM FETCH-QUERY
+               WHEN CK-FN-CLOSE
+                   PERFORM CLOSE-QUERY
+               WHEN OTHER
+                   SET CK-ERROR TO TRUE
+           END-EVALUATE.
+
+           GOBACK.
+
+       OPEN-QUERY.
+           STRING "SELECT " DELIMITED BY SIZE
+                  CK-SELECT-COLUMNS SPACE
+                  "FROM " CK-TABLE-NAME
+                  DELIMITED BY SIZE
+                  INTO W01-SELECT-CLAUSE.
+
+      * Column and table names are SQL identifiers, not values, so
+      * they cannot be bound through parameter markers; only
+      * CK-WHERE-VALUE goes to the engine as a bind variable, via the
+      * SQLDA below, instead of into the statement text.
+           MOVE SPACES TO W02-WHERE-CLAUSE.
+           IF CK-WHERE-COUNT > 0
+               PERFORM VARYING W04-SUB FROM 1 BY 1
+                       UNTIL W04-SUB > CK-WHERE-COUNT
+                   IF W04-SUB = 1
+                       STRING " WHERE " CK-WHERE-COLUMN(W04-SUB)
+                              " = ?"
+                              DELIMITED BY SIZE
+                              INTO W02-WHERE-CLAUSE
+                   ELSE
+                       STRING W02-WHERE-CLAUSE " AND "
+                              CK-WHERE-COLUMN(W04-SUB)
+                              " = ?"
+                              DELIMITED BY SIZE
+                              INTO W02B-WHERE-BUILD
+                       MOVE W02B-WHERE-BUILD TO W02-WHERE-CLAUSE
+                   END-IF
+               END-PERFORM
+           END-IF.
+
+           STRING W01-SELECT-CLAUSE W02-WHERE-CLAUSE
+                  DELIMITED BY SIZE
+                  INTO W03-SQLCMD.
+
+           EXEC SQL
+               DECLARE STMT STATEMENT
+           END-EXEC.
+
+           EXEC SQL
+               PREPARE STMT FROM :W03-SQLCMD
+           END-EXEC.
+
+           MOVE 10 TO SQLN.
+           MOVE CK-WHERE-COUNT TO SQLD.
+           IF CK-WHERE-COUNT > 0
+               PERFORM VARYING W04-SUB FROM 1 BY 1
+                       UNTIL W04-SUB > CK-WHERE-COUNT
+                   MOVE 449 TO SQLTYPE(W04-SUB)
+                   MOVE LENGTH OF CK-WHERE-VALUE(W04-SUB)
+                       TO SQLLEN(W04-SUB)
+                   SET SQLDATA(W04-SUB)
+                       TO ADDRESS OF CK-WHERE-VALUE(W04-SUB)
+                   SET SQLIND(W04-SUB) TO NULL
+               END-PERFORM
+           END-IF.
+
+      * CK-SELECT-COLUMNS can name any number of result columns, so
+      * the number and shape of FETCH targets isn't known until the
+      * statement is described - bind an output SQLDA to the column
+      * buffers below instead of fetching into a single host variable.
+           MOVE 10 TO SQLN-OUT.
+           EXEC SQL
+               DESCRIBE STMT INTO SQLDA-OUT
+           END-EXEC.
+      * SQLD-OUT reports the true column count even when it exceeds
+      * SQLN-OUT, so clamp it to the ten-slot buffer below rather
+      * than binding or fetching past the end of W05-COLUMN-VALUES.
+           IF SQLD-OUT > 10
+               MOVE 10 TO SQLD-OUT
+           END-IF.
+           PERFORM VARYING W04-SUB FROM 1 BY 1
+                   UNTIL W04-SUB > SQLD-OUT
+               MOVE LENGTH OF W05-COLUMN-VALUE(W04-SUB)
+                   TO SQLLEN-OUT(W04-SUB)
+               SET SQLDATA-OUT(W04-SUB)
+                   TO ADDRESS OF W05-COLUMN-VALUE(W04-SUB)
+               SET SQLIND-OUT(W04-SUB) TO NULL
+           END-PERFORM.
+
+           EXEC SQL
+               DECLARE C1 CURSOR FOR STMT
+           END-EXEC.
+
+           EXEC SQL
+               OPEN C1 USING DESCRIPTOR SQLDA
+           END-EXEC.
+
+           IF SQLCODE = 0
+               SET CK-MORE-ROWS TO TRUE
+           ELSE
+               SET CK-ERROR TO TRUE
+           END-IF.
+
+       FETCH-QUERY.
+           MOVE SPACES TO CK-RESULT-ROW.
+           MOVE SPACES TO W05-COLUMN-VALUES.
+           MOVE 1 TO W07-ROW-POINTER.
+           EXEC SQL
+               FETCH C1 USING DESCRIPTOR SQLDA-OUT
+           END-EXEC.
+
+           IF SQLCODE = 0
+               PERFORM VARYING W06-SUB FROM 1 BY 1
+                       UNTIL W06-SUB > SQLD-OUT
+                   IF W06-SUB > 1
+                       STRING " " DELIMITED BY SIZE
+                           INTO CK-RESULT-ROW
+                           WITH POINTER W07-ROW-POINTER
+                   END-IF
+                   STRING FUNCTION TRIM(W05-COLUMN-VALUE(W06-SUB))
+                       DELIMITED BY SIZE
+                       INTO CK-RESULT-ROW
+                       WITH POINTER W07-ROW-POINTER
+               END-PERFORM
+               SET CK-MORE-ROWS TO TRUE
+           ELSE
+               SET CK-NO-MORE-ROWS TO TRUE
+           END-IF.
+
+       CLOSE-QUERY.
+           EXEC SQL
+               CLOSE C1
+           END-EXEC.
+
+           IF SQLCODE = 0
+               SET CK-NO-MORE-ROWS TO TRUE
+           ELSE
+               SET CK-ERROR TO TRUE
+           END-IF.
