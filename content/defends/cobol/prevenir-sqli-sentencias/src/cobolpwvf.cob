@@ -0,0 +1,73 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COBOLPWVF.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+         SOURCE-COMPUTER. IBM-ISERIES.
+         OBJECT-COMPUTER. IBM-ISERIES.
+         SPECIAL-NAMES.
+         LINKAGE TYPE PROCEDURE FOR "Qc3CalculateHash".
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+       01 W01-STORED-HASH PIC X(32) VALUE "".
+       01 W02-SALT        PIC X(08) VALUE "".
+       01 W03-SALTED-PWD  PIC X(72) VALUE "".
+       01 W04-CANDIDATE-HASH PIC X(32) VALUE "".
+       01 W05-AUDIT-RESULT PIC X(01).
+
+       COPY SQLCA OF QSYSINC-QCBLLESRC.
+       COPY QC3CCI OF QSYSINC-QCBLLESRC.
+       COPY QUSEC OF QSYSINC-QCBLLESRC.
+
+       LINKAGE SECTION.
+       01 CK-USERNAME       PIC X(64).
+       01 CK-PASSWORD       PIC X(64).
+       01 CK-APPLICATION-ID PIC X(10).
+       01 CK-RESULT    PIC X(01).
+           88 CK-MATCH    VALUE "Y".
+           88 CK-NOMATCH  VALUE "N".
+
+       PROCEDURE DIVISION USING CK-USERNAME, CK-PASSWORD,
+                                CK-APPLICATION-ID, CK-RESULT.
+       MAIN.
+           SET CK-NOMATCH TO TRUE.
+
+           EXEC SQL
+               DECLARE C1 CURSOR FOR
+               SELECT contrasenia_hash, salt
+               FROM SQLTEST
+               WHERE usuario = :CK-USERNAME
+               AND application_id = :CK-APPLICATION-ID
+           END-EXEC.
+           EXEC SQL
+               OPEN C1
+           END-EXEC.
+           EXEC SQL
+               FETCH C1 INTO :W01-STORED-HASH, :W02-SALT
+           END-EXEC.
+           EXEC SQL
+               CLOSE C1
+           END-EXEC.
+
+           CALL "COBOLCRAU" USING "COBOLPWVF", CK-USERNAME,
+                                   W05-AUDIT-RESULT.
+
+           IF SQLCODE = 0
+               STRING CK-PASSWORD DELIMITED BY SPACE
+                      W02-SALT    DELIMITED BY SIZE
+                      INTO W03-SALTED-PWD
+               CALL "Qc3CalculateHash" USING
+                   BY REFERENCE W03-SALTED-PWD,
+                   BY CONTENT   LENGTH OF W03-SALTED-PWD,
+                   BY CONTENT   "0",
+                   BY CONTENT   "0",
+                   BY REFERENCE W04-CANDIDATE-HASH,
+                   BY REFERENCE QUS-EC
+               IF W04-CANDIDATE-HASH = W01-STORED-HASH
+                   SET CK-MATCH TO TRUE
+               END-IF
+           END-IF.
+
+           GOBACK.
