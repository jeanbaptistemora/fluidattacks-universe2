@@ -1,24 +1,52 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. COBOLSQL.
 
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+         SOURCE-COMPUTER. IBM-ISERIES.
+         OBJECT-COMPUTER. IBM-ISERIES.
+         SPECIAL-NAMES.
+         LINKAGE TYPE PROCEDURE FOR "Qc3CalculateHash".
+
        DATA DIVISION.
 
        WORKING-STORAGE SECTION.
-       01 W01-USERNAME PIC X(64) VALUE "".
-       01 W02-PASSWORD PIC X(64) VALUE "".
+       01 W01-USERNAME       PIC X(64) VALUE "".
+       01 W02-PASSWORD       PIC X(64) VALUE "".
+       01 W04-APPLICATION-ID PIC X(10) VALUE "".
+       01 W03-RESULT   PIC X(01).
+           88 W03-MATCH   VALUE "Y".
+           88 W03-NOMATCH VALUE "N".
+
+       01 W05-STORED-HASH    PIC X(32) VALUE "".
+       01 W06-SALT           PIC X(08) VALUE "".
+       01 W07-SALTED-PWD     PIC X(72) VALUE "".
+       01 W08-CANDIDATE-HASH PIC X(32) VALUE "".
+       01 W09-AUDIT-RESULT   PIC X(01).
 
        COPY SQLCA OF QSYSINC-QCBLLESRC.
+       COPY QC3CCI OF QSYSINC-QCBLLESRC.
+       COPY QUSEC OF QSYSINC-QCBLLESRC.
 
        PROCEDURE DIVISION.
        MAIN.
+           SET W03-NOMATCH TO TRUE.
+
            DISPLAY "Username: ".
            ACCEPT W01-USERNAME.
 
+           DISPLAY "Password: ".
+           ACCEPT W02-PASSWORD WITH NO-ECHO.
+
+           DISPLAY "Application ID: ".
+           ACCEPT W04-APPLICATION-ID.
+
            EXEC SQL
                DECLARE C1 CURSOR FOR
-               SELECT contrasenia
+               SELECT contrasenia_hash, salt
                FROM SQLTEST
                WHERE usuario = :W01-USERNAME
+               AND application_id = :W04-APPLICATION-ID
            END-EXEC.
 
            EXEC SQL
@@ -26,19 +54,36 @@
            END-EXEC.
 
            EXEC SQL
-               FETCH C1 INTO :W02-PASSWORD
+               FETCH C1 INTO :W05-STORED-HASH, :W06-SALT
            END-EXEC.
 
-           PERFORM UNTIL SQLCODE NOT = 0
-               DISPLAY "Resultado: " W02-PASSWORD
-
-               EXEC SQL
-                   FETCH C1 INTO :W02-PASSWORD
-               END-EXEC
-           END-PERFORM.
-
            EXEC SQL
                CLOSE C1
            END-EXEC.
 
+           CALL "COBOLCRAU" USING "COBOLSQL", W01-USERNAME,
+                                   W09-AUDIT-RESULT.
+
+           IF SQLCODE = 0
+               STRING W02-PASSWORD DELIMITED BY SPACE
+                      W06-SALT     DELIMITED BY SIZE
+                      INTO W07-SALTED-PWD
+               CALL "Qc3CalculateHash" USING
+                   BY REFERENCE W07-SALTED-PWD,
+                   BY CONTENT   LENGTH OF W07-SALTED-PWD,
+                   BY CONTENT   "0",
+                   BY CONTENT   "0",
+                   BY REFERENCE W08-CANDIDATE-HASH,
+                   BY REFERENCE QUS-EC
+               IF W08-CANDIDATE-HASH = W05-STORED-HASH
+                   SET W03-MATCH TO TRUE
+               END-IF
+           END-IF.
+
+           IF W03-MATCH
+               DISPLAY "Resultado: credenciales validas"
+           ELSE
+               DISPLAY "Resultado: credenciales invalidas"
+           END-IF.
+
            STOP RUN.
