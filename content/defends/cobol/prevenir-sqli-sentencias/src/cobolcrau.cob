@@ -0,0 +1,54 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COBOLCRAU.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CRED-AUDIT ASSIGN TO "CREDAUDIT"
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS WS-AUDIT-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD CRED-AUDIT.
+       01 CRED-AUDIT-RECORD.
+           05 CA-TIMESTAMP     PIC X(21).
+           05 CA-CALLING-PGM   PIC X(10).
+           05 CA-USERNAME      PIC X(64).
+
+       WORKING-STORAGE SECTION.
+       01 WS-AUDIT-STATUS  PIC X(02) VALUE "00".
+       01 WS-CURRENT-DATE  PIC X(21).
+
+       LINKAGE SECTION.
+       01 CK-CALLING-PGM PIC X(10).
+       01 CK-USERNAME    PIC X(64).
+       01 CK-RESULT      PIC X(01).
+           88 CK-OK    VALUE "Y".
+           88 CK-ERROR VALUE "N".
+
+       PROCEDURE DIVISION USING CK-CALLING-PGM, CK-USERNAME, CK-RESULT.
+       MAIN.
+           SET CK-OK TO TRUE.
+           OPEN EXTEND CRED-AUDIT.
+           IF WS-AUDIT-STATUS NOT = "00" AND WS-AUDIT-STATUS NOT = "05"
+               SET CK-ERROR TO TRUE
+               GO TO MAIN-EXIT
+           END-IF.
+
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE.
+           MOVE WS-CURRENT-DATE TO CA-TIMESTAMP.
+           MOVE CK-CALLING-PGM  TO CA-CALLING-PGM.
+           MOVE CK-USERNAME     TO CA-USERNAME.
+           WRITE CRED-AUDIT-RECORD.
+           IF WS-AUDIT-STATUS NOT = "00"
+               SET CK-ERROR TO TRUE
+           END-IF.
+
+           CLOSE CRED-AUDIT.
+           IF WS-AUDIT-STATUS NOT = "00"
+               SET CK-ERROR TO TRUE
+           END-IF.
+       MAIN-EXIT.
+           GOBACK.
