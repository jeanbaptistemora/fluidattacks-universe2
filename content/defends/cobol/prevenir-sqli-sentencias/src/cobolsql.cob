@@ -4,53 +4,31 @@
        DATA DIVISION.
 
        WORKING-STORAGE SECTION.
-       01 W01-USERNAME PIC X(64) VALUE "".
-       01 W02-PASSWORD PIC X(64) VALUE "".
-       01 W03-SQLCMD   PIC X(128) VALUE "".
-
-       COPY SQLCA OF QSYSINC-QCBLLESRC.
+       01 W01-USERNAME       PIC X(64) VALUE "".
+       01 W02-PASSWORD       PIC X(64) VALUE "".
+       01 W04-APPLICATION-ID PIC X(10) VALUE "".
+       01 W03-RESULT   PIC X(01).
+           88 W03-MATCH   VALUE "Y".
+           88 W03-NOMATCH VALUE "N".
 
        PROCEDURE DIVISION.
        MAIN.
            DISPLAY "Username: ".
            ACCEPT W01-USERNAME.
 
-           STRING "SELECT contrasenia" SPACE
-                  "FROM SQLTEST" SPACE
-                  "WHERE usuario = """ W01-USERNAME """"
-                  DELIMITED BY SIZE
-                  INTO W03-SQLCMD.
-
-           EXEC SQL
-               DECLARE STMT STATEMENT
-           END-EXEC
-
-           EXEC SQL
-               PREPARE STMT FROM :W03-SQLCMD
-           END-EXEC
-
-           EXEC SQL
-               DECLARE C1 CURSOR FOR STMT
-           END-EXEC.
-
-           EXEC SQL
-               OPEN C1
-           END-EXEC.
-
-           EXEC SQL
-               FETCH C1 INTO :W02-PASSWORD
-           END-EXEC.
+           DISPLAY "Password: ".
+           ACCEPT W02-PASSWORD WITH NO-ECHO.
 
-           PERFORM UNTIL SQLCODE NOT = 0
-               DISPLAY "Resultado: " W02-PASSWORD
+           DISPLAY "Application ID: ".
+           ACCEPT W04-APPLICATION-ID.
 
-               EXEC SQL
-                   FETCH C1 INTO :W02-PASSWORD
-               END-EXEC
-           END-PERFORM.
+           CALL "COBOLPWVF" USING W01-USERNAME, W02-PASSWORD,
+                                   W04-APPLICATION-ID, W03-RESULT.
 
-           EXEC SQL
-               CLOSE C1
-           END-EXEC.
+           IF W03-MATCH
+               DISPLAY "Resultado: credenciales validas"
+           ELSE
+               DISPLAY "Resultado: credenciales invalidas"
+           END-IF.
 
            STOP RUN.
