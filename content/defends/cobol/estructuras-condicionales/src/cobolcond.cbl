@@ -7,23 +7,20 @@
            05 PLANET-NUMBER PIC 9(2) VALUE 3.
            05 PLANET-NAME   PIC X(8) VALUE "Tierra".
 
+       01 W01-TABLE-NAME  PIC X(10) VALUE "PLANETS".
+       01 W02-CODE        PIC 9(04) VALUE 0.
+       01 W03-DESCRIPTION PIC X(20) VALUE SPACES.
+       01 W04-RC-RESULT   PIC X(01).
+           88 W04-RC-FOUND   VALUE "Y".
+           88 W04-RC-NOTFOUND VALUE "N".
+
        PROCEDURE DIVISION.
        MAIN.
            DISPLAY PLANET-NUMBER, " - ", PLANET-NAME.
 
            PERFORM 3 TIMES
                COMPUTE PLANET-NUMBER = PLANET-NUMBER + 2
-               EVALUATE PLANET-NUMBER
-                   WHEN 1 MOVE "Mercurio" TO PLANET-NAME
-                   WHEN 2 MOVE "Venus   " TO PLANET-NAME
-                   WHEN 3 MOVE "Tierra  " TO PLANET-NAME
-                   WHEN 4 MOVE "Marte   " TO PLANET-NAME
-                   WHEN 5 MOVE "Jupiter " TO PLANET-NAME
-                   WHEN 6 MOVE "Saturno " TO PLANET-NAME
-                   WHEN 7 MOVE "Urano   " TO PLANET-NAME
-                   WHEN 8 MOVE "Neptuno " TO PLANET-NAME
-                   WHEN OTHER MOVE "Invalido" TO PLANET-NAME
-               END-EVALUATE
+               PERFORM LOOKUP-PLANET-NAME
 
                DISPLAY PLANET-NUMBER, " - ", PLANET-NAME
            END-PERFORM.
@@ -40,3 +37,13 @@
            END-IF
 
            STOP RUN.
+
+       LOOKUP-PLANET-NAME.
+           MOVE PLANET-NUMBER TO W02-CODE.
+           CALL "COBOLRCLU" USING W01-TABLE-NAME, W02-CODE,
+                                   W03-DESCRIPTION, W04-RC-RESULT.
+           IF W04-RC-FOUND
+               MOVE W03-DESCRIPTION(1:8) TO PLANET-NAME
+           ELSE
+               MOVE "Invalido" TO PLANET-NAME
+           END-IF.
