@@ -0,0 +1,84 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COBOLAUTR.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LOGIN-ATTEMPTS ASSIGN TO "LOGINATT"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS LOGIN-USERNAME
+           FILE STATUS IS WS-LOGINATT-STATUS.
+
+           SELECT LOGIN-REPORT ASSIGN TO "LOGINRPT"
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS WS-RPT-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD LOGIN-ATTEMPTS.
+       01 LOGIN-ATTEMPTS-RECORD.
+           05 LOGIN-USERNAME  PIC X(16).
+           05 LOGIN-FAILCOUNT PIC 9(02) VALUE 0.
+           05 LOGIN-LOCKED    PIC X(01) VALUE "N".
+               88 LOGIN-IS-LOCKED VALUE "Y".
+           05 LOGIN-LAST-FAIL PIC X(21) VALUE SPACES.
+
+       FD LOGIN-REPORT.
+       01 LOGIN-REPORT-RECORD PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 WS-LOGINATT-STATUS PIC X(02) VALUE "00".
+           88 WS-LOGINATT-EOF   VALUE "10".
+       01 WS-RPT-STATUS      PIC X(02) VALUE "00".
+       01 WS-CURRENT-DATE    PIC X(21).
+       01 WS-TODAY-NUMERIC   PIC 9(08).
+       01 WS-CUTOFF-DATE     PIC X(08).
+       01 WS-CUTOFF-NUMERIC  PIC 9(08).
+       01 WS-CUTOFF-JULIAN   PIC 9(07).
+       01 WS-LINE-COUNT      PIC 9(07) VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN.
+           OPEN INPUT LOGIN-ATTEMPTS.
+           OPEN OUTPUT LOGIN-REPORT.
+
+           PERFORM COMPUTE-CUTOFF-DATE.
+
+           READ LOGIN-ATTEMPTS NEXT RECORD
+               AT END SET WS-LOGINATT-EOF TO TRUE
+           END-READ.
+           PERFORM UNTIL WS-LOGINATT-EOF
+               IF LOGIN-IS-LOCKED
+                   OR (LOGIN-FAILCOUNT > 0
+                       AND LOGIN-LAST-FAIL(1:8) NOT < WS-CUTOFF-DATE)
+                   PERFORM WRITE-ONE-LINE
+               END-IF
+               READ LOGIN-ATTEMPTS NEXT RECORD
+                   AT END SET WS-LOGINATT-EOF TO TRUE
+               END-READ
+           END-PERFORM.
+
+           CLOSE LOGIN-ATTEMPTS.
+           CLOSE LOGIN-REPORT.
+           DISPLAY "Cuentas listadas: " WS-LINE-COUNT.
+
+           STOP RUN.
+
+       COMPUTE-CUTOFF-DATE.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE.
+           MOVE WS-CURRENT-DATE(1:8) TO WS-TODAY-NUMERIC.
+           COMPUTE WS-CUTOFF-JULIAN =
+               FUNCTION INTEGER-OF-DATE(WS-TODAY-NUMERIC) - 1.
+           MOVE FUNCTION DATE-OF-INTEGER(WS-CUTOFF-JULIAN)
+               TO WS-CUTOFF-NUMERIC.
+           MOVE WS-CUTOFF-NUMERIC TO WS-CUTOFF-DATE.
+
+       WRITE-ONE-LINE.
+           ADD 1 TO WS-LINE-COUNT.
+           STRING LOGIN-USERNAME " " LOGIN-FAILCOUNT " "
+               LOGIN-LOCKED " " LOGIN-LAST-FAIL
+               DELIMITED BY SIZE
+               INTO LOGIN-REPORT-RECORD.
+           WRITE LOGIN-REPORT-RECORD.
