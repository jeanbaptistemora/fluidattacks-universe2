@@ -0,0 +1,91 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COBOLAUTM.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT USER-MASTER ASSIGN TO "USRMAST"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS USR-USERNAME
+           FILE STATUS IS WS-USRMAST-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD USER-MASTER.
+       01 USER-MASTER-RECORD.
+           05 USR-USERNAME PIC X(16).
+           05 USR-PASSWORD PIC X(16).
+
+       WORKING-STORAGE SECTION.
+       01 W01-USERNAME       PIC X(16) VALUE "".
+       01 W02-PASSWORD       PIC X(16) VALUE "".
+       01 W03-TARGET-USER    PIC X(16) VALUE "".
+       01 W04-NEW-PASSWORD   PIC X(16) VALUE "".
+       01 WS-USRMAST-STATUS  PIC X(02) VALUE "00".
+           88 WS-USRMAST-FOUND    VALUE "00".
+           88 WS-USRMAST-NOTFOUND VALUE "23".
+       01 W05-AUDIT-RECORD   PIC X(32) VALUE SPACES.
+       01 W06-AUDIT-RESULT   PIC X(01).
+           88 W06-AUDIT-OK    VALUE "Y".
+           88 W06-AUDIT-ERROR VALUE "N".
+
+       PROCEDURE DIVISION.
+       MAIN.
+           DISPLAY "Username: ".
+           ACCEPT W01-USERNAME.
+
+           DISPLAY "Password: ".
+           ACCEPT W02-PASSWORD.
+
+           OPEN I-O USER-MASTER.
+           MOVE W01-USERNAME TO USR-USERNAME.
+           READ USER-MASTER
+               KEY IS USR-USERNAME
+               INVALID KEY SET WS-USRMAST-NOTFOUND TO TRUE
+           END-READ.
+
+           IF WS-USRMAST-FOUND AND W02-PASSWORD = USR-PASSWORD THEN
+               PERFORM CHANGE-PASSWORD
+           ELSE
+               DISPLAY "Combinacion no valida, no autorizado"
+           END-IF.
+
+           CLOSE USER-MASTER.
+
+           STOP RUN.
+
+       CHANGE-PASSWORD.
+           DISPLAY "Usuario a modificar: ".
+           ACCEPT W03-TARGET-USER.
+
+           DISPLAY "Nueva clave: ".
+           ACCEPT W04-NEW-PASSWORD WITH NO-ECHO.
+
+           MOVE W03-TARGET-USER TO USR-USERNAME.
+           READ USER-MASTER
+               KEY IS USR-USERNAME
+               INVALID KEY SET WS-USRMAST-NOTFOUND TO TRUE
+           END-READ.
+
+           IF WS-USRMAST-FOUND THEN
+               MOVE W04-NEW-PASSWORD TO USR-PASSWORD
+               REWRITE USER-MASTER-RECORD
+               DISPLAY "Clave actualizada"
+               STRING "PWCHANGE" DELIMITED BY SIZE
+                      W03-TARGET-USER DELIMITED BY SIZE
+                      INTO W05-AUDIT-RECORD
+               CALL "COBOLCLSFA" USING W05-AUDIT-RECORD,
+                       W06-AUDIT-RESULT
+           ELSE
+               MOVE W03-TARGET-USER TO USR-USERNAME
+               MOVE W04-NEW-PASSWORD TO USR-PASSWORD
+               WRITE USER-MASTER-RECORD
+               DISPLAY "Usuario creado con la clave indicada"
+               STRING "PWCREATE" DELIMITED BY SIZE
+                      W03-TARGET-USER DELIMITED BY SIZE
+                      INTO W05-AUDIT-RECORD
+               CALL "COBOLCLSFA" USING W05-AUDIT-RECORD,
+                       W06-AUDIT-RESULT
+           END-IF.
