@@ -1,27 +1,124 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. COBOLAUTH.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT USER-MASTER ASSIGN TO "USRMAST"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS USR-USERNAME
+           FILE STATUS IS WS-USRMAST-STATUS.
+
+           SELECT LOGIN-ATTEMPTS ASSIGN TO "LOGINATT"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS LOGIN-USERNAME
+           FILE STATUS IS WS-LOGINATT-STATUS.
+
        DATA DIVISION.
+
+       FILE SECTION.
+       FD USER-MASTER.
+       01 USER-MASTER-RECORD.
+           05 USR-USERNAME PIC X(16).
+           05 USR-PASSWORD PIC X(16).
+
+       FD LOGIN-ATTEMPTS.
+       01 LOGIN-ATTEMPTS-RECORD.
+           05 LOGIN-USERNAME  PIC X(16).
+           05 LOGIN-FAILCOUNT PIC 9(02) VALUE 0.
+           05 LOGIN-LOCKED    PIC X(01) VALUE "N".
+               88 LOGIN-IS-LOCKED VALUE "Y".
+           05 LOGIN-LAST-FAIL PIC X(21) VALUE SPACES.
+
        WORKING-STORAGE SECTION.
-       01 W01-USERNAME PIC X(16) VALUE "".
-       01 W02-PASSWORD PIC X(16) VALUE "".
-       01 W03-USERAPP  PIC X(16) VALUE "administrator".
-       01 W04-PASSAPP  PIC X(16) VALUE "Admin_123456!".
+       01 W01-USERNAME       PIC X(16) VALUE "".
+       01 W02-PASSWORD       PIC X(16) VALUE "".
+       01 W05-MAXATTEMPTS    PIC 9(02) VALUE 5.
+       01 W06-COMBO-VALID    PIC X(01) VALUE "N".
+           88 W06-VALID VALUE "Y".
+       01 WS-CURRENT-DATE    PIC X(21).
+       01 WS-USRMAST-STATUS  PIC X(02) VALUE "00".
+           88 WS-USRMAST-FOUND    VALUE "00".
+           88 WS-USRMAST-NOTFOUND VALUE "23".
+       01 WS-LOGINATT-STATUS PIC X(02) VALUE "00".
+           88 WS-LOGINATT-FOUND    VALUE "00".
+           88 WS-LOGINATT-NOTFOUND VALUE "23".
+       01 W07-AUDIT-RECORD   PIC X(32) VALUE SPACES.
+       01 W08-AUDIT-RESULT   PIC X(01).
+           88 W08-AUDIT-OK    VALUE "Y".
+           88 W08-AUDIT-ERROR VALUE "N".
 
        PROCEDURE DIVISION.
+       MAIN.
            DISPLAY "Username: ".
            ACCEPT W01-USERNAME.
 
            DISPLAY "Password: ".
            ACCEPT W02-PASSWORD.
-           IF W01-USERNAME = W03-USERAPP THEN
-               IF W02-PASSWORD = W04-PASSAPP THEN
+
+           OPEN I-O LOGIN-ATTEMPTS.
+           PERFORM GET-LOGIN-ATTEMPTS.
+
+           IF LOGIN-IS-LOCKED
+               DISPLAY "Cuenta bloqueada por intentos fallidos"
+           ELSE
+               PERFORM CHECK-COMBINATION
+               IF W06-VALID
+                   MOVE 0 TO LOGIN-FAILCOUNT
+                   MOVE "N" TO LOGIN-LOCKED
                    DISPLAY "Combinacion valida"
+                   STRING "LOGINOK " DELIMITED BY SIZE
+                          W01-USERNAME DELIMITED BY SIZE
+                          INTO W07-AUDIT-RECORD
                ELSE
+                   COMPUTE LOGIN-FAILCOUNT = LOGIN-FAILCOUNT + 1
+                   MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE
+                   MOVE WS-CURRENT-DATE TO LOGIN-LAST-FAIL
+                   IF LOGIN-FAILCOUNT >= W05-MAXATTEMPTS
+                       MOVE "Y" TO LOGIN-LOCKED
+                   END-IF
                    DISPLAY "Combinacion no valida"
+                   STRING "LOGINFAIL" DELIMITED BY SIZE
+                          W01-USERNAME DELIMITED BY SIZE
+                          INTO W07-AUDIT-RECORD
                END-IF
-           ELSE
-               DISPLAY "Combinacion no valida"
+               CALL "COBOLCLSFA" USING W07-AUDIT-RECORD,
+                       W08-AUDIT-RESULT
+               PERFORM PUT-LOGIN-ATTEMPTS
            END-IF.
 
+           CLOSE LOGIN-ATTEMPTS.
+
            STOP RUN.
+
+       GET-LOGIN-ATTEMPTS.
+           MOVE W01-USERNAME TO LOGIN-USERNAME.
+           READ LOGIN-ATTEMPTS
+               KEY IS LOGIN-USERNAME
+               INVALID KEY
+                   MOVE W01-USERNAME TO LOGIN-USERNAME
+                   MOVE 0 TO LOGIN-FAILCOUNT
+                   MOVE "N" TO LOGIN-LOCKED
+           END-READ.
+
+       PUT-LOGIN-ATTEMPTS.
+           WRITE LOGIN-ATTEMPTS-RECORD
+               INVALID KEY REWRITE LOGIN-ATTEMPTS-RECORD
+           END-WRITE.
+
+       CHECK-COMBINATION.
+           OPEN INPUT USER-MASTER.
+           MOVE W01-USERNAME TO USR-USERNAME.
+           READ USER-MASTER
+               KEY IS USR-USERNAME
+               INVALID KEY SET WS-USRMAST-NOTFOUND TO TRUE
+           END-READ.
+           CLOSE USER-MASTER.
+
+           IF WS-USRMAST-FOUND AND W02-PASSWORD = USR-PASSWORD THEN
+               MOVE "Y" TO W06-COMBO-VALID
+           ELSE
+               MOVE "N" TO W06-COMBO-VALID
+           END-IF.
