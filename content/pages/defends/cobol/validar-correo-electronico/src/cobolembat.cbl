@@ -0,0 +1,116 @@
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID. COBOLEMBAT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-EMAIL ASSIGN TO "CUSTOMEREMAIL"
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS WS-CUST-STATUS.
+
+           SELECT GOOD-EMAILS ASSIGN TO "GOODEMAILS"
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS WS-GOOD-STATUS.
+
+           SELECT BAD-EMAILS ASSIGN TO "BADEMAILS"
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS WS-BAD-STATUS.
+
+           SELECT CUSTOMER-MASTER ASSIGN TO "CUSTMAST"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS CUST-CANONICAL-EMAIL
+           FILE STATUS IS WS-CUSTMAST-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD CUSTOMER-EMAIL.
+       01 CUSTOMER-EMAIL-RECORD PIC X(256).
+
+       FD GOOD-EMAILS.
+       01 GOOD-EMAIL-RECORD PIC X(256).
+
+       FD BAD-EMAILS.
+       01 BAD-EMAIL-RECORD PIC X(256).
+
+       FD CUSTOMER-MASTER.
+       01 CUSTOMER-MASTER-RECORD.
+           05 CUST-CANONICAL-EMAIL PIC X(256).
+           05 CUST-EMAIL           PIC X(256).
+
+       WORKING-STORAGE SECTION.
+       01 WS-CUST-STATUS PIC X(02) VALUE "00".
+           88 WS-CUST-EOF    VALUE "10".
+       01 WS-GOOD-STATUS PIC X(02) VALUE "00".
+       01 WS-BAD-STATUS  PIC X(02) VALUE "00".
+       01 WS-CUSTMAST-STATUS PIC X(02) VALUE "00".
+           88 WS-CUSTMAST-FOUND    VALUE "00".
+           88 WS-CUSTMAST-NOTFOUND VALUE "23".
+       01 WS-RESULT      PIC X(01).
+           88 WS-VALID    VALUE "Y".
+           88 WS-INVALID  VALUE "N".
+       01 WS-VALIDEMAIL  PIC X(256) VALUE SPACES.
+       01 WS-CANONICAL   PIC X(256) VALUE SPACES.
+       01 WS-GOODCOUNT   PIC 9(07) VALUE 0.
+       01 WS-BADCOUNT    PIC 9(07) VALUE 0.
+       01 WS-CORRID      PIC X(12) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       MAIN.
+           CALL "COBOLCORR" USING WS-CORRID.
+           DISPLAY "Run ID: " WS-CORRID.
+
+           OPEN INPUT CUSTOMER-EMAIL.
+           OPEN OUTPUT GOOD-EMAILS.
+           OPEN OUTPUT BAD-EMAILS.
+           OPEN I-O CUSTOMER-MASTER.
+
+           READ CUSTOMER-EMAIL
+               AT END SET WS-CUST-EOF TO TRUE
+           END-READ.
+           PERFORM UNTIL WS-CUST-EOF
+               PERFORM CHECK-ONE-EMAIL
+               READ CUSTOMER-EMAIL
+                   AT END SET WS-CUST-EOF TO TRUE
+               END-READ
+           END-PERFORM.
+
+           CLOSE CUSTOMER-EMAIL.
+           CLOSE GOOD-EMAILS.
+           CLOSE BAD-EMAILS.
+           CLOSE CUSTOMER-MASTER.
+           DISPLAY "Correos validos: " WS-GOODCOUNT.
+           DISPLAY "Correos invalidos: " WS-BADCOUNT.
+
+           STOP RUN.
+
+       CHECK-ONE-EMAIL.
+           CALL "COBOLEMCK" USING CUSTOMER-EMAIL-RECORD, WS-RESULT,
+                                   WS-VALIDEMAIL, WS-CANONICAL.
+           IF WS-VALID
+               MOVE WS-VALIDEMAIL TO GOOD-EMAIL-RECORD
+               WRITE GOOD-EMAIL-RECORD
+               ADD 1 TO WS-GOODCOUNT
+               PERFORM SAVE-CANONICAL-EMAIL
+           ELSE
+               MOVE CUSTOMER-EMAIL-RECORD TO BAD-EMAIL-RECORD
+               WRITE BAD-EMAIL-RECORD
+               ADD 1 TO WS-BADCOUNT
+           END-IF.
+
+       SAVE-CANONICAL-EMAIL.
+           MOVE WS-CANONICAL TO CUST-CANONICAL-EMAIL.
+           READ CUSTOMER-MASTER
+               KEY IS CUST-CANONICAL-EMAIL
+               INVALID KEY SET WS-CUSTMAST-NOTFOUND TO TRUE
+           END-READ.
+           IF WS-CUSTMAST-FOUND THEN
+               MOVE WS-VALIDEMAIL TO CUST-EMAIL
+               REWRITE CUSTOMER-MASTER-RECORD
+           ELSE
+               MOVE WS-CANONICAL TO CUST-CANONICAL-EMAIL
+               MOVE WS-VALIDEMAIL TO CUST-EMAIL
+               WRITE CUSTOMER-MASTER-RECORD
+           END-IF.
