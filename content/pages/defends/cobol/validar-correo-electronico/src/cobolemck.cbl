@@ -0,0 +1,82 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COBOLEMCK.
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+       01 W03-COUNT      PIC 9(002) VALUE 0.
+       01 W04-EMAIL.
+           02 W04-USERNAME PIC X(64).
+           02 W04-DOMAIN   PIC X(255).
+       01 W05-DOMLEFT    PIC X(255) VALUE SPACES.
+       01 W06-DOMRIGHT   PIC X(255) VALUE SPACES.
+       01 W07-LEFTCOUNT  PIC 9(003) VALUE 0.
+       01 W08-RIGHTCOUNT PIC 9(003) VALUE 0.
+
+       LINKAGE SECTION.
+       01 CK-EMAIL      PIC X(256).
+       01 CK-RESULT     PIC X(01).
+           88 CK-VALID   VALUE "Y".
+           88 CK-INVALID VALUE "N".
+       01 CK-VALIDEMAIL PIC X(256).
+       01 CK-CANONICAL  PIC X(256).
+
+       PROCEDURE DIVISION USING CK-EMAIL, CK-RESULT, CK-VALIDEMAIL,
+               CK-CANONICAL.
+       MAIN.
+           MOVE SPACES TO CK-VALIDEMAIL.
+           MOVE SPACES TO CK-CANONICAL.
+           SET CK-INVALID TO TRUE.
+           MOVE 0 TO W03-COUNT.
+           INSPECT CK-EMAIL
+           TALLYING W03-COUNT
+           FOR ALL "@".
+           IF W03-COUNT > 0 THEN
+               MOVE 0 TO W03-COUNT
+               UNSTRING CK-EMAIL
+               DELIMITED BY "@"
+               INTO W04-USERNAME W04-DOMAIN
+               INSPECT W04-USERNAME
+               TALLYING W03-COUNT
+               FOR CHARACTERS
+               BEFORE INITIAL SPACE
+               IF W03-COUNT > 0 THEN
+                   MOVE 0 TO W03-COUNT
+                   INSPECT W04-DOMAIN
+                   TALLYING W03-COUNT
+                   FOR CHARACTERS
+                   BEFORE INITIAL SPACE
+                   IF W03-COUNT > 0 THEN
+                       PERFORM CHECK-TLD
+                       IF W07-LEFTCOUNT > 0 AND W08-RIGHTCOUNT > 0 THEN
+                           UNSTRING W04-USERNAME
+                           DELIMITED BY "+"
+                           INTO CK-VALIDEMAIL
+                           STRING CK-VALIDEMAIL "@" W04-DOMAIN
+                           DELIMITED BY SPACE
+                           INTO CK-VALIDEMAIL
+                           MOVE FUNCTION LOWER-CASE(CK-VALIDEMAIL)
+                               TO CK-CANONICAL
+                           SET CK-VALID TO TRUE
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+           GOBACK.
+
+       CHECK-TLD.
+           MOVE SPACES TO W05-DOMLEFT.
+           MOVE SPACES TO W06-DOMRIGHT.
+           MOVE 0 TO W07-LEFTCOUNT, W08-RIGHTCOUNT.
+           UNSTRING W04-DOMAIN
+               DELIMITED BY "."
+               INTO W05-DOMLEFT W06-DOMRIGHT.
+           INSPECT W05-DOMLEFT
+               TALLYING W07-LEFTCOUNT
+               FOR CHARACTERS
+               BEFORE INITIAL SPACE.
+           INSPECT W06-DOMRIGHT
+               TALLYING W08-RIGHTCOUNT
+               FOR CHARACTERS
+               BEFORE INITIAL SPACE.
