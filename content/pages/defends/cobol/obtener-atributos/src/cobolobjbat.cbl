@@ -0,0 +1,88 @@
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID. COBOLOBJBAT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OBJECT-LIST ASSIGN TO "OBJECTLIST"
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS WS-LIST-STATUS.
+
+           SELECT OBJECT-REPORT ASSIGN TO "OBJECTRPT"
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS WS-RPT-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD OBJECT-LIST.
+       01 OBJECT-LIST-RECORD.
+           02 OL-OBJECT-NAME  PIC X(10).
+           02 OL-OBJECT-TYPE  PIC X(10).
+           02 OL-LIBRARY-NAME PIC X(10).
+           02 OL-MEMBER-NAME  PIC X(10).
+
+       FD OBJECT-REPORT.
+       01 OBJECT-REPORT-RECORD PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01 WS-LIST-STATUS PIC X(02) VALUE "00".
+           88 WS-LIST-EOF    VALUE "10".
+       01 WS-RPT-STATUS  PIC X(02) VALUE "00".
+       01 WS-SIZE        PIC S9(9) BINARY VALUE 0.
+       01 WS-SIGNED      PIC X(01).
+           88 WS-IS-SIGNED VALUE "Y".
+       01 WS-CHANGE-DATE PIC X(13) VALUE SPACES.
+       01 WS-RESULT      PIC X(01).
+           88 WS-OK        VALUE "Y".
+       01 WS-EXCEPTION-ID PIC X(08) VALUE SPACES.
+       01 WS-SIZE-DISPLAY PIC Z(8)9.
+       01 WS-CHECKED     PIC 9(05) VALUE 0.
+       01 WS-UNSIGNED    PIC 9(05) VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN.
+           OPEN INPUT OBJECT-LIST.
+           OPEN OUTPUT OBJECT-REPORT.
+
+           READ OBJECT-LIST
+               AT END SET WS-LIST-EOF TO TRUE
+           END-READ.
+           PERFORM UNTIL WS-LIST-EOF
+               PERFORM CHECK-ONE-OBJECT
+               READ OBJECT-LIST
+                   AT END SET WS-LIST-EOF TO TRUE
+               END-READ
+           END-PERFORM.
+
+           CLOSE OBJECT-LIST.
+           CLOSE OBJECT-REPORT.
+           DISPLAY "Objetos revisados: " WS-CHECKED.
+           DISPLAY "Objetos no firmados: " WS-UNSIGNED.
+
+           STOP RUN.
+
+       CHECK-ONE-OBJECT.
+           ADD 1 TO WS-CHECKED.
+           CALL "COBOLOBJCK" USING OL-OBJECT-NAME, OL-OBJECT-TYPE,
+               OL-LIBRARY-NAME, OL-MEMBER-NAME, WS-SIZE, WS-SIGNED,
+               WS-CHANGE-DATE, WS-RESULT, WS-EXCEPTION-ID.
+
+           IF WS-OK THEN
+               MOVE WS-SIZE TO WS-SIZE-DISPLAY
+               IF NOT WS-IS-SIGNED
+                   ADD 1 TO WS-UNSIGNED
+               END-IF
+               STRING OL-OBJECT-NAME " " OL-LIBRARY-NAME " "
+                   OL-OBJECT-TYPE " SIZE=" WS-SIZE-DISPLAY
+                   " SIGNED=" WS-SIGNED " CHANGED=" WS-CHANGE-DATE
+                   DELIMITED BY SIZE
+                   INTO OBJECT-REPORT-RECORD
+           ELSE
+               STRING OL-OBJECT-NAME " " OL-LIBRARY-NAME " "
+                   OL-OBJECT-TYPE " ERROR=" WS-EXCEPTION-ID
+                   DELIMITED BY SIZE
+                   INTO OBJECT-REPORT-RECORD
+           END-IF.
+           WRITE OBJECT-REPORT-RECORD.
