@@ -4,54 +4,55 @@
        DATA DIVISION.
 
        WORKING-STORAGE SECTION.
-      * Qualified object name = "OBJECT    " + "LIBRARY   "
-       01 REQUIRED-PARAMETER.
-           02 R-RECEIVER-LENGTH PIC S9(9) BINARY VALUE 653.
-           02 R-FORMAT-NAME     PIC X(08) VALUE "OBJD0400".
-           02 R-QOBJECT-NAME.
-              03 R-OBJECT-NAME  PIC X(10) VALUE "".
-              03 R-LIBRARY-NAME PIC X(10) VALUE "".
-           02 R-OBJECT-TYPE     PIC X(10) VALUE "".
-
-       01 OPTIONAL-PARAMETER.
-           02 O-BYTES-PROVIDED   PIC S9(9) BINARY VALUE 256.
-           02 O-BYTES-AVAILABLE  PIC S9(9) BINARY VALUE 0.
-           02 O-EXCEPTION-ID     PIC X(08).
-           02 O-RESERVED         PIC X(01).
-           02 O-EXCEPTION-DATA   PIC X(240).
-       COPY QUSROBJD OF QSYSINC-QCBLLESRC.
+       01 W01-OBJECT-NAME  PIC X(10) VALUE "".
+       01 W02-OBJECT-TYPE  PIC X(10) VALUE "".
+       01 W03-LIBRARY-NAME PIC X(10) VALUE "".
+       01 W04-MEMBER-NAME  PIC X(10) VALUE "".
+       01 W05-SIZE         PIC S9(9) BINARY VALUE 0.
+       01 W06-SIGNED       PIC X(01).
+           88 W06-IS-SIGNED VALUE "Y".
+       01 W07-CHANGE-DATE  PIC X(13) VALUE SPACES.
+       01 W08-RESULT       PIC X(01).
+           88 W08-OK        VALUE "Y".
+       01 W09-EXCEPTION-ID PIC X(08) VALUE SPACES.
 
        PROCEDURE DIVISION.
        MAIN.
            DISPLAY "Nombre del objeto: ".
-           ACCEPT R-OBJECT-NAME.
+           ACCEPT W01-OBJECT-NAME.
 
            DISPLAY "Tipo del objeto (*FILE, *SRC, etc): ".
-           ACCEPT R-OBJECT-TYPE.
+           ACCEPT W02-OBJECT-TYPE.
 
            DISPLAY "Nombre de la bilbioteca: ".
-           ACCEPT R-LIBRARY-NAME.
-           CALL "QUSROBJD" USING
-               QUS-OBJD0400
-               R-RECEIVER-LENGTH
-               R-FORMAT-NAME
-               R-OBJECT-NAME
-               R-OBJECT-TYPE
-               OPTIONAL-PARAMETER.
-           IF O-BYTES-AVAILABLE = 0 THEN
-               IF OBJECT-SIZE < 100000 THEN
-                   DISPLAY "Tamanio del objeto: " OBJECT-SIZE
+           ACCEPT W03-LIBRARY-NAME.
+
+           DISPLAY "Nombre del miembro (en blanco si no aplica): ".
+           ACCEPT W04-MEMBER-NAME.
+
+           CALL "COBOLOBJCK" USING W01-OBJECT-NAME, W02-OBJECT-TYPE,
+               W03-LIBRARY-NAME, W04-MEMBER-NAME, W05-SIZE, W06-SIGNED,
+               W07-CHANGE-DATE, W08-RESULT, W09-EXCEPTION-ID.
+
+           IF W08-OK THEN
+               IF W05-SIZE < 100000 THEN
+                   DISPLAY "Tamanio del objeto: " W05-SIZE
                ELSE
                    DISPLAY "Tamanio del objeto no es valido"
                END-IF
 
-               IF DIGITALLY-SIGNED NOT = 0 THEN
+               IF W06-IS-SIGNED
                    DISPLAY "Objeto firmado digitalmente"
                ELSE
                    DISPLAY "Objeto no firmado digitalmente"
                END-IF
+
+               IF W04-MEMBER-NAME NOT = SPACES
+                   DISPLAY "Fecha de cambio del miembro: "
+                       W07-CHANGE-DATE
+               END-IF
            ELSE
-               DISPLAY "Ha ocurrido un error: " O-EXCEPTION-ID
+               DISPLAY "Ha ocurrido un error: " W09-EXCEPTION-ID
            END-IF.
 
            STOP RUN.
