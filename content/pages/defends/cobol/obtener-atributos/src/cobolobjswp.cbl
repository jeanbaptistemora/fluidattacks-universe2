@@ -0,0 +1,82 @@
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID. COBOLOBJSWP.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PROD-LIB-LIST ASSIGN TO "PRODLIBLST"
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS WS-LIST-STATUS.
+
+           SELECT UNSIGNED-EXCEPT ASSIGN TO "UNSIGNEDRPT"
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS WS-RPT-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD PROD-LIB-LIST.
+       01 PROD-LIB-RECORD.
+           02 PL-OBJECT-NAME  PIC X(10).
+           02 PL-LIBRARY-NAME PIC X(10).
+
+       FD UNSIGNED-EXCEPT.
+       01 UNSIGNED-EXCEPT-RECORD PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 WS-LIST-STATUS  PIC X(02) VALUE "00".
+           88 WS-LIST-EOF     VALUE "10".
+       01 WS-RPT-STATUS   PIC X(02) VALUE "00".
+       01 WS-OBJECT-TYPE  PIC X(10) VALUE "*PGM".
+       01 WS-MEMBER-NAME  PIC X(10) VALUE SPACES.
+       01 WS-SIZE         PIC S9(9) BINARY VALUE 0.
+       01 WS-SIGNED       PIC X(01).
+           88 WS-IS-SIGNED VALUE "Y".
+       01 WS-CHANGE-DATE  PIC X(13) VALUE SPACES.
+       01 WS-RESULT       PIC X(01).
+           88 WS-OK         VALUE "Y".
+       01 WS-EXCEPTION-ID PIC X(08) VALUE SPACES.
+       01 WS-CHECKED      PIC 9(05) VALUE 0.
+       01 WS-UNSIGNED     PIC 9(05) VALUE 0.
+       01 WS-CORRID       PIC X(12) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       MAIN.
+           CALL "COBOLCORR" USING WS-CORRID.
+           DISPLAY "Run ID: " WS-CORRID.
+
+           OPEN INPUT PROD-LIB-LIST.
+           OPEN OUTPUT UNSIGNED-EXCEPT.
+
+           READ PROD-LIB-LIST
+               AT END SET WS-LIST-EOF TO TRUE
+           END-READ.
+           PERFORM UNTIL WS-LIST-EOF
+               PERFORM CHECK-ONE-PROGRAM
+               READ PROD-LIB-LIST
+                   AT END SET WS-LIST-EOF TO TRUE
+               END-READ
+           END-PERFORM.
+
+           CLOSE PROD-LIB-LIST.
+           CLOSE UNSIGNED-EXCEPT.
+           DISPLAY "Programas revisados: " WS-CHECKED.
+           DISPLAY "Programas sin firmar: " WS-UNSIGNED.
+
+           STOP RUN.
+
+       CHECK-ONE-PROGRAM.
+           ADD 1 TO WS-CHECKED.
+           CALL "COBOLOBJCK" USING PL-OBJECT-NAME, WS-OBJECT-TYPE,
+               PL-LIBRARY-NAME, WS-MEMBER-NAME, WS-SIZE, WS-SIGNED,
+               WS-CHANGE-DATE, WS-RESULT, WS-EXCEPTION-ID.
+
+           IF WS-OK AND NOT WS-IS-SIGNED THEN
+               ADD 1 TO WS-UNSIGNED
+               STRING PL-OBJECT-NAME " " PL-LIBRARY-NAME
+                   " NO FIRMADO DIGITALMENTE"
+                   DELIMITED BY SIZE
+                   INTO UNSIGNED-EXCEPT-RECORD
+               WRITE UNSIGNED-EXCEPT-RECORD
+           END-IF.
