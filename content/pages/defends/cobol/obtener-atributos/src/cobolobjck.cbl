@@ -0,0 +1,108 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COBOLOBJCK.
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+      * Qualified object name = "OBJECT    " + "LIBRARY   "
+       01 REQUIRED-PARAMETER.
+           02 R-RECEIVER-LENGTH PIC S9(9) BINARY VALUE 653.
+           02 R-FORMAT-NAME     PIC X(08) VALUE "OBJD0400".
+           02 R-QOBJECT-NAME.
+              03 R-OBJECT-NAME  PIC X(10) VALUE "".
+              03 R-LIBRARY-NAME PIC X(10) VALUE "".
+           02 R-OBJECT-TYPE     PIC X(10) VALUE "".
+
+       01 OPTIONAL-PARAMETER.
+           02 O-BYTES-PROVIDED   PIC S9(9) BINARY VALUE 256.
+           02 O-BYTES-AVAILABLE  PIC S9(9) BINARY VALUE 0.
+           02 O-EXCEPTION-ID     PIC X(08).
+           02 O-RESERVED         PIC X(01).
+           02 O-EXCEPTION-DATA   PIC X(240).
+       COPY QUSROBJD OF QSYSINC-QCBLLESRC.
+
+      * Qualified file name for member-level inquiry
+       01 MBR-REQUIRED-PARAMETER.
+           02 MBR-RECEIVER-LENGTH PIC S9(9) BINARY VALUE 200.
+           02 MBR-FORMAT-NAME     PIC X(08) VALUE "MBRD0100".
+           02 MBR-QFILE-NAME.
+              03 MBR-FILE-NAME    PIC X(10) VALUE "".
+              03 MBR-LIBRARY-NAME PIC X(10) VALUE "".
+           02 MBR-MEMBER-NAME     PIC X(10) VALUE "".
+           02 MBR-OVERRIDE-PROC   PIC X(01) VALUE "0".
+
+       01 MBR-OPTIONAL-PARAMETER.
+           02 MBR-BYTES-PROVIDED  PIC S9(9) BINARY VALUE 200.
+           02 MBR-BYTES-AVAILABLE PIC S9(9) BINARY VALUE 0.
+           02 MBR-EXCEPTION-ID    PIC X(08).
+           02 MBR-RESERVED        PIC X(01).
+           02 MBR-EXCEPTION-DATA  PIC X(240).
+       COPY QUSRMBRD OF QSYSINC-QCBLLESRC.
+
+       LINKAGE SECTION.
+       01 CK-OBJECT-NAME  PIC X(10).
+       01 CK-OBJECT-TYPE  PIC X(10).
+       01 CK-LIBRARY-NAME PIC X(10).
+       01 CK-MEMBER-NAME  PIC X(10).
+       01 CK-SIZE         PIC S9(9) BINARY.
+       01 CK-SIGNED       PIC X(01).
+           88 CK-IS-SIGNED VALUE "Y".
+           88 CK-NOT-SIGNED VALUE "N".
+       01 CK-CHANGE-DATE  PIC X(13).
+       01 CK-RESULT       PIC X(01).
+           88 CK-OK        VALUE "Y".
+           88 CK-HAS-ERROR VALUE "N".
+       01 CK-EXCEPTION-ID PIC X(08).
+
+       PROCEDURE DIVISION USING CK-OBJECT-NAME, CK-OBJECT-TYPE,
+               CK-LIBRARY-NAME, CK-MEMBER-NAME, CK-SIZE, CK-SIGNED,
+               CK-CHANGE-DATE, CK-RESULT, CK-EXCEPTION-ID.
+       MAIN.
+           MOVE 0 TO CK-SIZE.
+           MOVE SPACES TO CK-CHANGE-DATE.
+           SET CK-NOT-SIGNED TO TRUE.
+           SET CK-OK TO TRUE.
+           MOVE SPACES TO CK-EXCEPTION-ID.
+
+           MOVE CK-OBJECT-NAME  TO R-OBJECT-NAME.
+           MOVE CK-LIBRARY-NAME TO R-LIBRARY-NAME.
+           MOVE CK-OBJECT-TYPE  TO R-OBJECT-TYPE.
+           CALL "QUSROBJD" USING
+               QUS-OBJD0400
+               R-RECEIVER-LENGTH
+               R-FORMAT-NAME
+               R-OBJECT-NAME
+               R-OBJECT-TYPE
+               OPTIONAL-PARAMETER.
+
+           IF O-BYTES-AVAILABLE = 0 THEN
+               MOVE OBJECT-SIZE TO CK-SIZE
+               IF DIGITALLY-SIGNED NOT = 0
+                   SET CK-IS-SIGNED TO TRUE
+               END-IF
+           ELSE
+               SET CK-HAS-ERROR TO TRUE
+               MOVE O-EXCEPTION-ID TO CK-EXCEPTION-ID
+           END-IF.
+
+           IF CK-OK AND CK-MEMBER-NAME NOT = SPACES THEN
+               MOVE CK-OBJECT-NAME  TO MBR-FILE-NAME
+               MOVE CK-LIBRARY-NAME TO MBR-LIBRARY-NAME
+               MOVE CK-MEMBER-NAME  TO MBR-MEMBER-NAME
+               CALL "QUSRMBRD" USING
+                   QUS-MBRD0100
+                   MBR-RECEIVER-LENGTH
+                   MBR-FORMAT-NAME
+                   MBR-QFILE-NAME
+                   MBR-MEMBER-NAME
+                   MBR-OVERRIDE-PROC
+                   MBR-OPTIONAL-PARAMETER
+               IF MBR-BYTES-AVAILABLE = 0 THEN
+                   MOVE MEMBER-CHANGE-DATE TO CK-CHANGE-DATE
+               ELSE
+                   SET CK-HAS-ERROR TO TRUE
+                   MOVE MBR-EXCEPTION-ID TO CK-EXCEPTION-ID
+               END-IF
+           END-IF.
+
+           GOBACK.
