@@ -1,11 +1,26 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CBLERR1.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT HANDLER-CONFIG ASSIGN TO "ERRHCFG"
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS WS-CFG-STATUS.
+
        DATA DIVISION.
 
+       FILE SECTION.
+       FD HANDLER-CONFIG.
+       01 HANDLER-CONFIG-RECORD.
+           05 HC-PGM-NAME  PIC X(10).
+           05 HC-LIB-NAME  PIC X(10).
+           05 HC-SCOPE     PIC X(01).
+
        WORKING-STORAGE SECTION.
+       01 WS-CFG-STATUS        PIC X(02) VALUE "00".
        01 MISC.
-           05 ERROR-HANDLER       PIC  X(20).
+           05 ERROR-HANDLER.
                06 OBJECT-NAME     PIC  X(10) VALUE "ERRHDL1".
                06 LIBRARY-NAME    PIC  X(10) VALUE "FLUID".
            05 SCOPE               PIC  X(01) VALUE "C".
@@ -23,8 +38,15 @@
            02 RESERVED         PIC  X(001).
            02 EXCEPTION-DATA   PIC  X(240).
 
-       PROCEDURE DIVISION.
+       LINKAGE SECTION.
+       01 CBL-SCOPE             PIC  X(01).
+
+       PROCEDURE DIVISION USING CBL-SCOPE.
        MAIN.
+           PERFORM LOAD-HANDLER-CONFIG.
+           IF CBL-SCOPE NOT = SPACE
+               MOVE CBL-SCOPE TO SCOPE OF MISC
+           END-IF.
            MOVE 16 TO BYTES-PROVIDED OF WS-ERROR-HANDLER.
            CALL "QLRSETCE"
            USING ERROR-HANDLER OF MISC,
@@ -39,3 +61,16 @@
            ADD X TO Y.
 
            STOP RUN.
+
+       LOAD-HANDLER-CONFIG.
+           OPEN INPUT HANDLER-CONFIG.
+           IF WS-CFG-STATUS = "00"
+               READ HANDLER-CONFIG
+                   AT END CONTINUE
+                   NOT AT END
+                       MOVE HC-PGM-NAME TO OBJECT-NAME OF MISC
+                       MOVE HC-LIB-NAME TO LIBRARY-NAME OF MISC
+                       MOVE HC-SCOPE    TO SCOPE OF MISC
+               END-READ
+               CLOSE HANDLER-CONFIG
+           END-IF.
