@@ -11,15 +11,17 @@
            05 PRINT-JOBLOG     PIC  X(01) VALUE "Y".
            05 NBR-OF-ENTRIES   PIC S9(09) BINARY.
            05 NBR-OF-OBJECTS   PIC S9(09) BINARY VALUE 1.
+           05 WS-STACK-IX      PIC S9(09) BINARY.
 
        01 MESSAGE-INFO.
            05 MSG-OFFSET       PIC S9(09) BINARY.
            05 MSG-LENGTH       PIC S9(09) BINARY.
 
        01 OBJECT-LIST.
-           05 OBJECT-NAME      PIC  X(30).
-           05 LIBRARY-NAME     PIC  X(30).
-           05 OBJECT-TYPE      PIC  X(10) VALUE "*PGM      ".
+           05 OBJECT-LIST-ENTRY OCCURS 20 TIMES.
+               10 OBJECT-NAME      PIC  X(30).
+               10 LIBRARY-NAME     PIC  X(30).
+               10 OBJECT-TYPE      PIC  X(10) VALUE "*PGM      ".
 
        01 WS-ERROR-HANDLER.
            02 BYTES-PROVIDED   PIC S9(009) BINARY.
@@ -37,6 +39,12 @@
        01 MESSAGE-TEXT         PIC  X(01).
        01 MESSAGE-LENGTH       PIC S9(09) BINARY.
        01 SYS-OPTION           PIC  X(01).
+       01 CBL-POINT-OF-FAILURE PIC S9(09) BINARY.
+       01 CBL-STACK-COUNT      PIC S9(09) BINARY.
+       01 CBL-CALL-STACK.
+           05 CBL-STACK-ENTRY OCCURS 20 TIMES.
+               10 CBL-STACK-PGM PIC X(10).
+               10 CBL-STACK-LIB PIC X(10).
 
        PROCEDURE DIVISION USING CBL-EXCEPTION-ID,
                                 VALID-RESPONSES,
@@ -44,11 +52,17 @@
                                 SYS-EXCEPTION-ID,
                                 MESSAGE-TEXT,
                                 MESSAGE-LENGTH,
-                                SYS-OPTION.
+                                SYS-OPTION,
+                                CBL-POINT-OF-FAILURE,
+                                CBL-STACK-COUNT,
+                                CBL-CALL-STACK.
 
        MAIN.
            MOVE 16 TO BYTES-PROVIDED OF WS-ERROR-HANDLER.
            MOVE SYS-EXCEPTION-ID TO LOG-EXCEPTION-ID.
+           IF CBL-POINT-OF-FAILURE > 0
+               MOVE CBL-POINT-OF-FAILURE TO POINT-OF-FAILURE
+           END-IF.
            IF MESSAGE-LENGTH > 0
                MOVE 1 TO MSG-OFFSET,
                MOVE MESSAGE-LENGTH TO MSG-LENGTH,
@@ -58,8 +72,23 @@
                MOVE 0 TO MSG-LENGTH,
                MOVE 0 TO NBR-OF-ENTRIES
            END-IF.
-           MOVE PGM-NAME TO OBJECT-NAME.
-           MOVE LIB-NAME TO LIBRARY-NAME.
+           IF CBL-STACK-COUNT > 0
+               MOVE CBL-STACK-COUNT TO NBR-OF-OBJECTS
+               IF NBR-OF-OBJECTS > 20
+                   MOVE 20 TO NBR-OF-OBJECTS
+               END-IF
+               PERFORM VARYING WS-STACK-IX FROM 1 BY 1
+                       UNTIL WS-STACK-IX > NBR-OF-OBJECTS
+                   MOVE CBL-STACK-PGM(WS-STACK-IX)
+                       TO OBJECT-NAME(WS-STACK-IX)
+                   MOVE CBL-STACK-LIB(WS-STACK-IX)
+                       TO LIBRARY-NAME(WS-STACK-IX)
+               END-PERFORM
+           ELSE
+               MOVE 1 TO NBR-OF-OBJECTS
+               MOVE PGM-NAME TO OBJECT-NAME(1)
+               MOVE LIB-NAME TO LIBRARY-NAME(1)
+           END-IF.
            CALL "QPDLOGER" USING PGM-NAME,
                                  LOG-EXCEPTION-ID,
                                  MESSAGE-KEY,
